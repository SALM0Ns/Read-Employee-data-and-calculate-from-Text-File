@@ -0,0 +1,231 @@
+000100 IDENTIFICATION DIVISION.
+000110*===============================================================
+000120*  PROGRAM-ID    : EMPTOP
+000130*  AUTHOR        : R. DELACROIX-HAYES
+000140*  INSTALLATION  : PAYROLL SYSTEMS GROUP
+000150*  DATE-WRITTEN  : 08/08/2026
+000160*  DATE-COMPILED :
+000170*---------------------------------------------------------------
+000180*  PURPOSE.
+000190*      COMPANION REPORT TO EMP.CBL.  WHERE EMP.CBL ALWAYS LISTS
+000200*      THE EMPLOYEE MASTER IN DEPARTMENT SEQUENCE WITH SUBTOTALS
+000210*      (THE DEPARTMENT ROSTER VIEW), THIS PROGRAM SORTS THE SAME
+000220*      MASTER FILE BY EMP-SALARY DESCENDING AND PRINTS A RANKED
+000230*      "TOP EARNERS" LISTING, SO THE TWO ORDERINGS CAN BE RUN ON
+000240*      DEMAND AS SEPARATE JOB STEPS INSTEAD OF EMP.CBL HAVING TO
+000250*      SWITCH BEHAVIOR AT RUN TIME.
+000260*---------------------------------------------------------------
+000270*  MODIFICATION HISTORY.
+000280*  DATE       INIT  DESCRIPTION
+000290*  ---------- ----  -----------------------------------------
+000300*  08/08/2026 RDH   ORIGINAL PROGRAM.
+000310*  08/08/2026 RDH   DISP-RANK HAD NO VALUE CLAUSE, AND WAS ONLY
+000320*                   MOVED TO INSIDE 3020-PRINT-RANKED-RECORD, SO A
+000330*                   RUN THAT REJECTS EVERY ROW (NO VALID SALARIES)
+000340*                   DISPLAYED WHATEVER GARBAGE WAS IN THE FIELD AT
+000350*                   LOAD TIME INSTEAD OF ZERO ON THE 8000-SUMMARY
+000360*                   "EMPLOYEES LISTED" LINE.  INITIALIZED WITH
+000370*                   VALUE ZERO.
+000380*===============================================================
+000390 PROGRAM-ID. EmpTop.
+000400 ENVIRONMENT DIVISION.
+000410 CONFIGURATION SECTION.
+000420 SPECIAL-NAMES.
+000430 INPUT-OUTPUT SECTION.
+000440 FILE-CONTROL.
+000450     SELECT EMPLOYEE-FILE ASSIGN TO "Sample.txt"
+000460     ORGANIZATION IS INDEXED
+000470     ACCESS MODE IS SEQUENTIAL
+000480     RECORD KEY IS EMP-ID.
+
+000490     SELECT SORT-WORK-FILE ASSIGN TO "EmpTopSortWk.tmp".
+
+000500 DATA DIVISION.
+000510 FILE SECTION.
+
+000520 FD  EMPLOYEE-FILE.
+000530     COPY EMPREC.
+
+000540 SD  SORT-WORK-FILE.
+000550 01  SORT-RECORD.
+000560     05 SW-EMP-SALARY          PIC 9(8)V99.
+000570     05 SW-EMP-ID              PIC X(4).
+000580     05 SW-EMP-NAME            PIC X(15).
+000590     05 SW-EMP-DEPARTMENT      PIC X(10).
+000600     05 SW-EMP-TAX-RATE        PIC 9V999.
+000610     05 SW-EMP-BENEFIT-RATE    PIC 9V999.
+000620     05 SW-EMP-OTHER-DEDUCTION PIC 9(6)V99.
+
+000630 WORKING-STORAGE SECTION.
+
+000640 01  WS-EOF-FLAG    PIC A(1) VALUE 'N'.
+000650     88 WS-END-OF-FILE       VALUE 'Y'.
+
+000660 01  WS-SORT-EOF-SW PIC X(01) VALUE 'N'.
+000670     88 WS-SORT-END-OF-FILE      VALUE 'Y'.
+
+000680 01  WS-CALCULATION.
+000690     05 WS-RANK            PIC 9(5) COMP VALUE ZERO.
+000700     05 WS-TOTAL-SKIPPED   PIC 9(5) COMP VALUE ZERO.
+
+000710*---------------------------------------------------------------
+000720*    GROSS-TO-NET DEDUCTION WORKING STORAGE
+000730*---------------------------------------------------------------
+000740 01  WS-DEDUCTION-FIELDS.
+000750     05 WS-TAX-AMOUNT      PIC 9(8)V99 VALUE ZERO.
+000760     05 WS-BENEFIT-AMOUNT  PIC 9(8)V99 VALUE ZERO.
+000770     05 WS-NET-SALARY      PIC 9(8)V99 VALUE ZERO.
+
+000780 01  WS-DISPLAY-FIELDS.
+000790     05 DISP-RANK        PIC ZZ,ZZ9 VALUE ZERO.
+000800     05 DISP-SALARY      PIC $ZZ,ZZZ,ZZ9.99.
+000810     05 DISP-NET         PIC $ZZ,ZZZ,ZZ9.99.
+000820     05 DISP-SKIPPED     PIC ZZ,ZZ9.
+
+
+000830 PROCEDURE DIVISION.
+
+000840 0000-MAINLINE.
+000850     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000860     SORT SORT-WORK-FILE
+000870         ON DESCENDING KEY SW-EMP-SALARY
+000880         INPUT PROCEDURE 2000-SELECT-AND-RELEASE THRU 2000-EXIT
+000890         OUTPUT PROCEDURE 3000-PRODUCE-REPORT THRU 3000-EXIT
+000900     PERFORM 8000-SUMMARY THRU 8000-EXIT
+000910     PERFORM 9000-TERMINATE THRU 9000-EXIT
+000920     STOP RUN.
+
+000930*---------------------------------------------------------------
+000940*    1000-INITIALIZE
+000950*---------------------------------------------------------------
+000960 1000-INITIALIZE.
+000970     OPEN INPUT EMPLOYEE-FILE
+000980     DISPLAY " ".
+000990     DISPLAY "--- Top Earners Report ---".
+001000 1000-EXIT.
+001010     EXIT.
+
+001020*---------------------------------------------------------------
+001030*    2000-SELECT-AND-RELEASE  (SORT INPUT PROCEDURE)
+001040*---------------------------------------------------------------
+001050 2000-SELECT-AND-RELEASE.
+001060     PERFORM 2010-READ-EMPLOYEE THRU 2010-EXIT
+001070     PERFORM 2020-VALIDATE-ONE THRU 2020-EXIT
+001080         UNTIL WS-END-OF-FILE.
+001090 2000-EXIT.
+001100     EXIT.
+
+001110*---------------------------------------------------------------
+001120*    2010-READ-EMPLOYEE
+001130*---------------------------------------------------------------
+001140 2010-READ-EMPLOYEE.
+001150     READ EMPLOYEE-FILE NEXT RECORD
+001160         AT END SET WS-END-OF-FILE TO TRUE
+001170     END-READ.
+001180 2010-EXIT.
+001190     EXIT.
+
+001200*---------------------------------------------------------------
+001210*    2020-VALIDATE-ONE
+001220*        A BAD SALARY IS SKIPPED HERE RATHER THAN EXCEPTIONED --
+001230*        EMP.CBL'S RUN IS THE AUTHORITATIVE ONE FOR REJECTS.
+001240*---------------------------------------------------------------
+001250 2020-VALIDATE-ONE.
+001260     IF EMP-SALARY-X IS NUMERIC
+001270         PERFORM 2050-RELEASE-RECORD THRU 2050-EXIT
+001280     ELSE
+001290         ADD 1 TO WS-TOTAL-SKIPPED
+001300     END-IF
+001310     PERFORM 2010-READ-EMPLOYEE THRU 2010-EXIT.
+001320 2020-EXIT.
+001330     EXIT.
+
+001340*---------------------------------------------------------------
+001350*    2050-RELEASE-RECORD
+001360*---------------------------------------------------------------
+001370 2050-RELEASE-RECORD.
+001380     MOVE EMP-SALARY TO SW-EMP-SALARY
+001390     MOVE EMP-ID TO SW-EMP-ID
+001400     MOVE EMP-NAME TO SW-EMP-NAME
+001410     MOVE EMP-DEPARTMENT TO SW-EMP-DEPARTMENT
+001420     MOVE EMP-TAX-RATE TO SW-EMP-TAX-RATE
+001430     MOVE EMP-BENEFIT-RATE TO SW-EMP-BENEFIT-RATE
+001440     MOVE EMP-OTHER-DEDUCTION TO SW-EMP-OTHER-DEDUCTION
+001450     RELEASE SORT-RECORD.
+001460 2050-EXIT.
+001470     EXIT.
+
+001480*---------------------------------------------------------------
+001490*    3000-PRODUCE-REPORT  (SORT OUTPUT PROCEDURE)
+001500*---------------------------------------------------------------
+001510 3000-PRODUCE-REPORT.
+001520     PERFORM 3010-RETURN-RECORD THRU 3010-EXIT
+001530     PERFORM 3020-PRINT-RANKED-RECORD THRU 3020-EXIT
+001540         UNTIL WS-SORT-END-OF-FILE.
+001550 3000-EXIT.
+001560     EXIT.
+
+001570*---------------------------------------------------------------
+001580*    3010-RETURN-RECORD
+001590*---------------------------------------------------------------
+001600 3010-RETURN-RECORD.
+001610     RETURN SORT-WORK-FILE
+001620         AT END SET WS-SORT-END-OF-FILE TO TRUE
+001630     END-RETURN.
+001640 3010-EXIT.
+001650     EXIT.
+
+001660*---------------------------------------------------------------
+001670*    3020-PRINT-RANKED-RECORD
+001680*---------------------------------------------------------------
+001690 3020-PRINT-RANKED-RECORD.
+001700     ADD 1 TO WS-RANK
+001710     PERFORM 3050-CALCULATE-NET-PAY THRU 3050-EXIT
+
+001720     MOVE WS-RANK TO DISP-RANK
+001730     MOVE SW-EMP-SALARY TO DISP-SALARY
+001740     MOVE WS-NET-SALARY TO DISP-NET
+001750     DISPLAY DISP-RANK " " SW-EMP-NAME " " SW-EMP-DEPARTMENT
+001760         " Gross: " DISP-SALARY " Net: " DISP-NET
+
+001770     PERFORM 3010-RETURN-RECORD THRU 3010-EXIT.
+001780 3020-EXIT.
+001790     EXIT.
+
+001800*---------------------------------------------------------------
+001810*    3050-CALCULATE-NET-PAY
+001820*---------------------------------------------------------------
+001830 3050-CALCULATE-NET-PAY.
+001840     COMPUTE WS-TAX-AMOUNT ROUNDED =
+001850         SW-EMP-SALARY * SW-EMP-TAX-RATE
+001860     COMPUTE WS-BENEFIT-AMOUNT ROUNDED =
+001870         SW-EMP-SALARY * SW-EMP-BENEFIT-RATE
+001880     COMPUTE WS-NET-SALARY ROUNDED =
+001890         SW-EMP-SALARY - WS-TAX-AMOUNT - WS-BENEFIT-AMOUNT
+001900                       - SW-EMP-OTHER-DEDUCTION.
+001910 3050-EXIT.
+001920     EXIT.
+
+001930*---------------------------------------------------------------
+001940*    8000-SUMMARY
+001950*---------------------------------------------------------------
+001960 8000-SUMMARY.
+001970     MOVE WS-TOTAL-SKIPPED TO DISP-SKIPPED
+001980     DISPLAY " ".
+001990     DISPLAY "--- End of Top Earners Report ---".
+002000     DISPLAY "Employees Listed  : " DISP-RANK.
+002010     DISPLAY "Records Skipped   : " DISP-SKIPPED.
+002020 8000-EXIT.
+002030     EXIT.
+
+002040*---------------------------------------------------------------
+002050*    9000-TERMINATE
+002060*---------------------------------------------------------------
+002070 9000-TERMINATE.
+002080     CLOSE EMPLOYEE-FILE.
+002090 9000-EXIT.
+002100     EXIT.
+
+002110 END PROGRAM EmpTop.
+
+
