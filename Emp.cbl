@@ -1,65 +1,910 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Emp.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT EMPLOYEE-FILE ASSIGN TO "Sample.txt" 
-           ORGANIZATION IS LINE SEQUENTIAL.
+000100    IDENTIFICATION DIVISION.
+000110*===============================================================
+000120*  PROGRAM-ID    : EMP
+000130*  AUTHOR        : R. DELACROIX-HAYES
+000140*  INSTALLATION  : PAYROLL SYSTEMS GROUP
+000150*  DATE-WRITTEN  : 01/06/2019
+000160*  DATE-COMPILED :
+000170*---------------------------------------------------------------
+000180*  PURPOSE.
+000190*      READS THE EMPLOYEE MASTER FILE AND PRODUCES A SALARY
+000200*      SUMMARY REPORT ON THE CONSOLE, WITH SUBTOTALS BROKEN
+000210*      OUT BY DEPARTMENT.
+000220*---------------------------------------------------------------
+000230*  MODIFICATION HISTORY.
+000240*  DATE       INIT  DESCRIPTION
+000250*  ---------- ----  -----------------------------------------
+000260*  01/06/2019 RDH   ORIGINAL PROGRAM.
+000270*  08/08/2026 RDH   ADDED DEPARTMENT CONTROL BREAKS, PER-DEPT
+000280*                   HEADCOUNT AND SUBTOTALS.  INPUT FILE MUST
+000290*                   BE SORTED IN ASCENDING EMP-DEPARTMENT
+000300*                   SEQUENCE FOR THE BREAKS TO BE MEANINGFUL.
+000310*  08/08/2026 RDH   ADDED VALIDATION OF EMP-SALARY AND A CHECK
+000320*                   FOR DUPLICATE EMP-ID.  SUSPECT RECORDS ARE
+000330*                   WRITTEN TO THE EXCEPTION FILE WITH A REASON
+000340*                   AND EXCLUDED FROM ALL TOTALS AND COUNTS.
+000350*  08/08/2026 RDH   CONVERTED EMPLOYEE-FILE TO AN INDEXED FILE
+000360*                   KEYED ON EMP-ID.  SINCE SEQUENTIAL ACCESS
+000370*                   TO AN INDEXED FILE RETURNS RECORDS IN
+000380*                   EMP-ID SEQUENCE RATHER THAN DEPARTMENT
+000390*                   SEQUENCE, THE DEPARTMENT CONTROL BREAK NOW
+000400*                   RUNS OFF A SORT KEYED BY EMP-DEPARTMENT /
+000410*                   EMP-ID INSTEAD OF RELYING ON FILE ORDER.
+000420*  08/08/2026 RDH   EMPLOYEE-RECORD MOVED OUT TO THE SHARED
+000430*                   EMPREC COPYBOOK (SEE EMPMAINT.CBL, WHICH
+000440*                   COPIES THE SAME LAYOUT).
+000450*  08/08/2026 RDH   ADDED GROSS-TO-NET CALCULATION.  EACH
+000460*                   EMPLOYEE'S TAX RATE, BENEFIT RATE AND FLAT
+000470*                   OTHER-DEDUCTION AMOUNT (NOW CARRIED ON THE
+000480*                   MASTER RECORD) ARE APPLIED AGAINST GROSS
+000490*                   SALARY TO GET NET PAY.  THE SUMMARY REPORT
+000500*                   AND EACH DEPARTMENT SUBTOTAL NOW SHOW A NET
+000510*                   FIGURE ALONGSIDE THE EXISTING GROSS FIGURE.
+000520*  08/08/2026 RDH   ADDED CHECKPOINT/RESTART.  THE OUTPUT
+000530*                   PROCEDURE NOW WRITES ITS RUNNING KEY AND
+000540*                   TOTALS TO EMPCHECKPOINT.TXT EVERY
+000550*                   WS-CHECKPOINT-INTERVAL RECORDS.  IF THE JOB
+000560*                   IS RESTARTED AFTER AN ABEND, THAT CHECKPOINT
+000570*                   IS READ AT START-UP, THE TOTALS ARE PRIMED
+000580*                   FROM IT, AND RECORDS UP TO AND INCLUDING THE
+000590*                   CHECKPOINTED KEY ARE SKIPPED RATHER THAN
+000600*                   RE-DISPLAYED AND RE-ACCUMULATED.  THE
+000610*                   VALIDATION PASS (INPUT PROCEDURE) IS CHEAP
+000620*                   ENOUGH THAT IT ALWAYS RE-RUNS IN FULL, SO
+000630*                   REJECT COUNTS AND THE EXCEPTION FILE ARE NOT
+000640*                   PART OF THE CHECKPOINT.  A NORMAL COMPLETION
+000650*                   REWRITES THE CHECKPOINT AS "COMPLETE" SO THE
+000660*                   NEXT RUN STARTS FRESH.
+000670*  08/08/2026 RDH   ADDED A PERSISTENT MONTH-TO-DATE / YEAR-TO-
+000680*                   DATE ACCUMULATION FILE, EMPMTDYTD.TXT, KEYED
+000690*                   BY DEPARTMENT AND RUN YEAR-MONTH.  EACH
+000700*                   DEPARTMENT'S SUBTOTAL FOR THIS RUN IS ADDED
+000710*                   TO ITS BUCKET FOR THE CURRENT MONTH (SO
+000720*                   SEVERAL RUNS IN THE SAME MONTH ACCUMULATE
+000730*                   RATHER THAN OVERWRITE), THE WHOLE HISTORY IS
+000740*                   REWRITTEN AT END OF JOB, AND A YEAR-TO-DATE
+000750*                   BY-DEPARTMENT REPORT IS PRINTED BY SUMMING
+000760*                   ALL OF THIS YEAR'S MONTHLY BUCKETS.
+000770*  08/08/2026 RDH   THE MTD/YTD HISTORY FILE IS NOW REWRITTEN AS
+000780*                   SOON AS EACH DEPARTMENT'S SUBTOTAL IS
+000790*                   ACCUMULATED, NOT JUST AT NORMAL END OF JOB --
+000800*                   OTHERWISE A DEPARTMENT THAT FINISHED BEFORE AN
+000810*                   ABEND HAD ITS ACCUMULATION IN MEMORY ONLY, AND
+000820*                   A RESTART SKIPS PAST THAT DEPARTMENT WITHOUT
+000830*                   ANY CHANCE TO RE-ACCUMULATE IT.  REWRITING THE
+000840*                   HISTORY FILE THE MOMENT EACH DEPARTMENT
+000850*                   COMPLETES MEANS THE CHECKPOINTED RESTART POINT
+000860*                   IS NEVER AHEAD OF WHAT HAS BEEN ACCUMULATED TO
+000870*                   DISK.
+000880*  08/08/2026 RDH   DROPPED THE HAND-ROLLED IN-MEMORY DUPLICATE-
+000890*                   ID TABLE (WS-SEEN-ID-TABLE) FROM THE
+000900*                   VALIDATION PASS.  IT PREDATED THE INDEXED
+000910*                   CONVERSION AND HAD NO BOUND CHECK ON ITS
+000920*                   OCCURS 9999 SUBSCRIPT, SO A MASTER FILE OF
+000930*                   MORE THAN 9999 EMPLOYEES WOULD HAVE
+000940*                   SUBSCRIPTED PAST THE TABLE.  IT IS ALSO
+000950*                   REDUNDANT NOW: EMPLOYEE-FILE IS KEYED ON
+000960*                   EMP-ID, SO THE FILE ORGANIZATION ITSELF
+000970*                   REFUSES A DUPLICATE KEY AT WRITE TIME AND A
+000980*                   SEQUENTIAL READ CANNOT RETURN THE SAME KEY
+000990*                   TWICE.  ALSO ADDED A BOUND CHECK AND A
+001000*                   FATAL-ERROR ABORT (9900-FATAL-ERROR-ABORT) TO
+001010*                   THE MTD/YTD AND YEAR-TO-DATE ACCUMULATION
+001020*                   TABLES, WHICH HAD THE SAME UNCHECKED-
+001030*                   SUBSCRIPT EXPOSURE AND, UNLIKE THE DUPLICATE-
+001040*                   ID TABLE, HAVE NO STRUCTURAL BACKSTOP TO
+001050*                   REPLACE THEM WITH -- THEY ARE HAND-KEPT
+001060*                   RUNNING HISTORY, NOT A REFLECTION OF ANY
+001070*                   FILE'S KEY UNIQUENESS.
+001080*===============================================================
+001090 PROGRAM-ID. Emp.
+001100 ENVIRONMENT DIVISION.
+001110 CONFIGURATION SECTION.
+001120 SPECIAL-NAMES.
+001130 INPUT-OUTPUT SECTION.
+001140 FILE-CONTROL.
+001150     SELECT EMPLOYEE-FILE ASSIGN TO "Sample.txt"
+001160     ORGANIZATION IS INDEXED
+001170     ACCESS MODE IS SEQUENTIAL
+001180     RECORD KEY IS EMP-ID.
 
-       DATA DIVISION.
-       FILE SECTION.
+001190     SELECT EXCEPTION-FILE ASSIGN TO "EmpExcept.txt"
+001200     ORGANIZATION IS LINE SEQUENTIAL.
 
-       FD  EMPLOYEE-FILE.
-       01  EMPLOYEE-RECORD.
-           05 EMP-ID            PIC X(4).
-           05 EMP-NAME          PIC X(15).
-           05 EMP-DEPARTMENT    PIC X(10).
-           05 EMP-SALARY        PIC 9(8)V99.
+001210     SELECT SORT-WORK-FILE ASSIGN TO "EmpSortWk.tmp".
 
-       WORKING-STORAGE SECTION.
+001220     SELECT CHECKPOINT-FILE ASSIGN TO "EmpCheckpoint.txt"
+001230     ORGANIZATION IS LINE SEQUENTIAL
+001240     FILE STATUS IS WS-CHECKPOINT-STATUS.
 
-       01  WS-EOF-FLAG    PIC A(1) VALUE 'N'.
-           88 WS-END-OF-FILE       VALUE 'Y'.
+001250     SELECT MTD-YTD-FILE ASSIGN TO "EmpMtdYtd.txt"
+001260     ORGANIZATION IS LINE SEQUENTIAL
+001270     FILE STATUS IS WS-MTD-YTD-STATUS.
 
-       01  WS-CALCULATION.
-           05 WS-TOTAL-SALARY PIC 9(9) VALUE ZERO.
+001280 DATA DIVISION.
+001290 FILE SECTION.
 
-       01  WS-DISPLAY-FIELDS.
-           05 DISP-TOTAL-SALARY PIC $ZZ,ZZZ,ZZ9.99.
+001300 FD  EMPLOYEE-FILE.
+001310     COPY EMPREC.
 
-       01  DSP-SALARY PIC $ZZ,ZZZ,ZZ9.99.
+001320 FD  CHECKPOINT-FILE.
+001330 01  CHECKPOINT-RECORD.
+001340     05 CKPT-STATUS            PIC X(01).
+001350        88 CKPT-RUN-COMPLETE          VALUE 'C'.
+001360        88 CKPT-RUN-IN-PROGRESS       VALUE 'R'.
+001370     05 FILLER                 PIC X(01) VALUE SPACE.
+001380     05 CKPT-LAST-DEPARTMENT   PIC X(10).
+001390     05 FILLER                 PIC X(01) VALUE SPACE.
+001400     05 CKPT-LAST-EMP-ID       PIC X(4).
+001410     05 FILLER                 PIC X(01) VALUE SPACE.
+001420     05 CKPT-PREV-DEPARTMENT   PIC X(10).
+001430     05 FILLER                 PIC X(01) VALUE SPACE.
+001440     05 CKPT-TOTAL-SALARY      PIC 9(9).
+001450     05 FILLER                 PIC X(01) VALUE SPACE.
+001460     05 CKPT-TOTAL-NET-SALARY  PIC 9(9).
+001470     05 FILLER                 PIC X(01) VALUE SPACE.
+001480     05 CKPT-TOTAL-HEADCOUNT   PIC 9(5).
+001490     05 FILLER                 PIC X(01) VALUE SPACE.
+001500     05 CKPT-DEPT-TOTAL-SALARY PIC 9(9).
+001510     05 FILLER                 PIC X(01) VALUE SPACE.
+001520     05 CKPT-DEPT-NET-SALARY   PIC 9(9).
+001530     05 FILLER                 PIC X(01) VALUE SPACE.
+001540     05 CKPT-DEPT-HEADCOUNT    PIC 9(5).
 
+001550 FD  MTD-YTD-FILE.
+001560 01  MTD-YTD-RECORD.
+001570     05 MYR-DEPARTMENT      PIC X(10).
+001580     05 FILLER              PIC X(01) VALUE SPACE.
+001590     05 MYR-YEAR-MONTH      PIC 9(6).
+001600     05 FILLER              PIC X(01) VALUE SPACE.
+001610     05 MYR-GROSS-TOTAL     PIC 9(9).
+001620     05 FILLER              PIC X(01) VALUE SPACE.
+001630     05 MYR-NET-TOTAL       PIC 9(9).
+001640     05 FILLER              PIC X(01) VALUE SPACE.
+001650     05 MYR-HEADCOUNT       PIC 9(5).
 
-       PROCEDURE DIVISION.
-       MAIN-PROCESSING.
+001660 FD  EXCEPTION-FILE.
+001670 01  EXCEPTION-RECORD.
+001680     05 EXCP-EMP-ID          PIC X(4).
+001690     05 FILLER               PIC X(01) VALUE SPACE.
+001700     05 EXCP-EMP-NAME        PIC X(15).
+001710     05 FILLER               PIC X(01) VALUE SPACE.
+001720     05 EXCP-EMP-DEPARTMENT  PIC X(10).
+001730     05 FILLER               PIC X(01) VALUE SPACE.
+001740     05 EXCP-EMP-SALARY-X    PIC X(10).
+001750     05 FILLER               PIC X(01) VALUE SPACE.
+001760     05 EXCP-REASON          PIC X(30).
 
-            OPEN INPUT EMPLOYEE-FILE.
+001770 SD  SORT-WORK-FILE.
+001780 01  SORT-RECORD.
+001790     05 SW-EMP-DEPARTMENT     PIC X(10).
+001800     05 SW-EMP-ID             PIC X(4).
+001810     05 SW-EMP-NAME           PIC X(15).
+001820     05 SW-EMP-SALARY         PIC 9(8)V99.
+001830     05 SW-EMP-TAX-RATE       PIC 9V999.
+001840     05 SW-EMP-BENEFIT-RATE   PIC 9V999.
+001850     05 SW-EMP-OTHER-DEDUCTION PIC 9(6)V99.
+
+001860 WORKING-STORAGE SECTION.
+
+001870 01  WS-EOF-FLAG    PIC A(1) VALUE 'N'.
+001880     88 WS-END-OF-FILE       VALUE 'Y'.
+
+001890 01  WS-SORT-EOF-SW PIC X(01) VALUE 'N'.
+001900     88 WS-SORT-END-OF-FILE      VALUE 'Y'.
+
+001910 01  WS-RECORD-VALID-SW PIC X(01) VALUE 'Y'.
+001920     88 WS-RECORD-VALID          VALUE 'Y'.
+001930     88 WS-RECORD-INVALID        VALUE 'N'.
+
+001940 01  WS-FATAL-MESSAGE PIC X(60) VALUE SPACES.
+
+001950 01  WS-CALCULATION.
+001960     05 WS-TOTAL-SALARY    PIC 9(9) VALUE ZERO.
+001970     05 WS-TOTAL-NET-SALARY PIC 9(9) VALUE ZERO.
+001980     05 WS-TOTAL-HEADCOUNT PIC 9(5) COMP VALUE ZERO.
+001990     05 WS-TOTAL-REJECTS   PIC 9(5) COMP VALUE ZERO.
+
+002000*---------------------------------------------------------------
+002010*    DEPARTMENT CONTROL-BREAK WORKING STORAGE
+002020*---------------------------------------------------------------
+002030 01  WS-CONTROL-BREAK-FIELDS.
+002040     05 WS-PREV-DEPARTMENT   PIC X(10) VALUE SPACES.
+002050     05 WS-DEPT-TOTAL-SALARY PIC 9(9) VALUE ZERO.
+002060     05 WS-DEPT-NET-SALARY   PIC 9(9) VALUE ZERO.
+002070     05 WS-DEPT-HEADCOUNT    PIC 9(5) COMP VALUE ZERO.
+002080     05 WS-FIRST-RECORD-SW   PIC X(01) VALUE 'Y'.
+002090        88 WS-FIRST-RECORD          VALUE 'Y'.
+
+002100*---------------------------------------------------------------
+002110*    GROSS-TO-NET DEDUCTION WORKING STORAGE
+002120*---------------------------------------------------------------
+002130 01  WS-DEDUCTION-FIELDS.
+002140     05 WS-TAX-AMOUNT      PIC 9(8)V99 VALUE ZERO.
+002150     05 WS-BENEFIT-AMOUNT  PIC 9(8)V99 VALUE ZERO.
+002160     05 WS-NET-SALARY      PIC 9(8)V99 VALUE ZERO.
+
+002170 01  WS-DISPLAY-FIELDS.
+002180     05 DISP-TOTAL-SALARY   PIC $ZZ,ZZZ,ZZ9.99.
+002190     05 DISP-TOTAL-NET      PIC $ZZ,ZZZ,ZZ9.99.
+002200     05 DISP-DEPT-TOTAL     PIC $ZZ,ZZZ,ZZ9.99.
+002210     05 DISP-DEPT-NET       PIC $ZZ,ZZZ,ZZ9.99.
+002220     05 DISP-DEPT-COUNT     PIC ZZ,ZZ9.
+002230     05 DISP-REJECT-COUNT   PIC ZZ,ZZ9.
+
+002240 01  DSP-SALARY PIC $ZZ,ZZZ,ZZ9.99.
+
+002250*---------------------------------------------------------------
+002260*    CHECKPOINT / RESTART WORKING STORAGE
+002270*---------------------------------------------------------------
+002280 01  WS-CHECKPOINT-STATUS PIC X(02) VALUE SPACES.
+
+002290 01  WS-RESTART-SW PIC X(01) VALUE 'N'.
+002300     88 WS-RESTART-MODE          VALUE 'Y'.
+
+002310 01  WS-PAST-CHECKPOINT-SW PIC X(01) VALUE 'Y'.
+002320     88 WS-PAST-CHECKPOINT       VALUE 'Y'.
+
+002330 01  WS-CHECKPOINT-FIELDS.
+002340     05 WS-CHECKPOINT-INTERVAL PIC 9(5) COMP VALUE 25.
+002350     05 WS-CHECKPOINT-COUNT    PIC 9(5) COMP VALUE ZERO.
+002360     05 WS-CKPT-DEPARTMENT     PIC X(10) VALUE SPACES.
+002370     05 WS-CKPT-EMP-ID         PIC X(4) VALUE SPACES.
+
+002380*---------------------------------------------------------------
+002390*    MONTH-TO-DATE / YEAR-TO-DATE ACCUMULATION WORKING STORAGE
+002400*---------------------------------------------------------------
+002410 01  WS-MTD-YTD-STATUS PIC X(02) VALUE SPACES.
+
+002420 01  WS-HISTORY-EOF-SW PIC X(01) VALUE 'N'.
+002430     88 WS-HISTORY-EOF           VALUE 'Y'.
+
+002440 01  WS-MTD-YTD-FOUND-SW PIC X(01) VALUE 'N'.
+002450     88 WS-MTD-YTD-FOUND         VALUE 'Y'.
+
+002460 01  WS-RUN-DATE-YYYYMMDD PIC 9(8) VALUE ZERO.
+002470 01  WS-RUN-YEAR-MONTH    PIC 9(6) VALUE ZERO.
+002480 01  WS-RUN-YEAR          PIC 9(4) VALUE ZERO.
+
+002490 01  WS-MTD-YTD-TABLE.
+002500     05 WS-MTD-YTD-COUNT PIC 9(5) COMP VALUE ZERO.
+002510     05 WS-MTD-YTD-ENTRY OCCURS 500 TIMES
+002520                         INDEXED BY WS-MTD-YTD-IDX.
+002530        10 ACC-DEPARTMENT   PIC X(10).
+002540        10 ACC-YEAR-MONTH   PIC 9(6).
+002550        10 ACC-GROSS-TOTAL  PIC 9(9).
+002560        10 ACC-NET-TOTAL    PIC 9(9).
+002570        10 ACC-HEADCOUNT    PIC 9(5).
+
+002580 01  WS-YTD-DISPLAY-FIELDS.
+002590     05 DISP-YTD-DEPARTMENT PIC X(10).
+002600     05 DISP-YTD-GROSS      PIC $ZZ,ZZZ,ZZ9.99.
+002610     05 DISP-YTD-NET        PIC $ZZ,ZZZ,ZZ9.99.
+002620     05 DISP-YTD-COUNT      PIC ZZ,ZZ9.
+
+002630 01  WS-YTD-DEPT-TABLE.
+002640     05 WS-YTD-DEPT-COUNT PIC 9(5) COMP VALUE ZERO.
+002650     05 WS-YTD-DEPT-ENTRY OCCURS 100 TIMES
+002660                          INDEXED BY WS-YTD-DEPT-IDX.
+002670        10 YTD-DEPARTMENT   PIC X(10).
+002680        10 YTD-GROSS-TOTAL  PIC 9(9).
+002690        10 YTD-NET-TOTAL    PIC 9(9).
+002700        10 YTD-HEADCOUNT    PIC 9(5).
+
+
+002710 PROCEDURE DIVISION.
+
+002720 0000-MAINLINE.
+002730     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+002740     SORT SORT-WORK-FILE
+002750         ON ASCENDING KEY SW-EMP-DEPARTMENT SW-EMP-ID
+002760         INPUT PROCEDURE 2000-VALIDATE-AND-RELEASE THRU 2000-EXIT
+002770         OUTPUT PROCEDURE 3000-PRODUCE-REPORT THRU 3000-EXIT
+002780     PERFORM 8000-SUMMARY-REPORT THRU 8000-EXIT
+002790     PERFORM 9000-TERMINATE THRU 9000-EXIT
+002800     STOP RUN.
+
+002810*---------------------------------------------------------------
+002820*    1000-INITIALIZE  --  OPEN FILES, READY WORKING STORAGE
+002830*---------------------------------------------------------------
+002840 1000-INITIALIZE.
+002850     OPEN INPUT EMPLOYEE-FILE
+002860     OPEN OUTPUT EXCEPTION-FILE
+002870     PERFORM 1100-CHECK-FOR-RESTART THRU 1100-EXIT
+002880     ACCEPT WS-RUN-DATE-YYYYMMDD FROM DATE YYYYMMDD
+002890     MOVE WS-RUN-DATE-YYYYMMDD(1:6) TO WS-RUN-YEAR-MONTH
+002900     MOVE WS-RUN-DATE-YYYYMMDD(1:4) TO WS-RUN-YEAR
+002910     PERFORM 1200-LOAD-MTD-YTD-HISTORY THRU 1200-EXIT.
+002920 1000-EXIT.
+002930     EXIT.
+
+002940*---------------------------------------------------------------
+002950*    1200-LOAD-MTD-YTD-HISTORY
+002960*        READS ANY PRIOR-RUN MONTHLY BUCKETS INTO A TABLE SO
+002970*        THIS RUN'S FIGURES CAN BE ADDED TO THEM.  NO FILE YET
+002980*        (FIRST RUN EVER) JUST LEAVES THE TABLE EMPTY.
+002990*---------------------------------------------------------------
+003000 1200-LOAD-MTD-YTD-HISTORY.
+003010     MOVE ZERO TO WS-MTD-YTD-COUNT
+003020     OPEN INPUT MTD-YTD-FILE
+003030     IF WS-MTD-YTD-STATUS = "00"
+003040         PERFORM 1210-READ-HISTORY-RECORD THRU 1210-EXIT
+003050         PERFORM 1220-STORE-HISTORY-RECORD THRU 1220-EXIT
+003060             UNTIL WS-HISTORY-EOF
+003070         CLOSE MTD-YTD-FILE
+003080     END-IF.
+003090 1200-EXIT.
+003100     EXIT.
+
+003110*---------------------------------------------------------------
+003120*    1210-READ-HISTORY-RECORD
+003130*---------------------------------------------------------------
+003140 1210-READ-HISTORY-RECORD.
+003150     READ MTD-YTD-FILE
+003160         AT END SET WS-HISTORY-EOF TO TRUE
+003170     END-READ.
+003180 1210-EXIT.
+003190     EXIT.
+
+003200*---------------------------------------------------------------
+003210*    1220-STORE-HISTORY-RECORD
+003220*        WS-MTD-YTD-ENTRY IS BOUNDED (OCCURS 500 TIMES); A
+003230*        HISTORY FILE THAT HAS ALREADY GROWN PAST THAT MANY
+003240*        DEPARTMENT/MONTH BUCKETS ABORTS THE RUN RATHER THAN
+003250*        SUBSCRIPTING PAST THE END OF THE TABLE.
+003260*---------------------------------------------------------------
+003270 1220-STORE-HISTORY-RECORD.
+003280     IF WS-MTD-YTD-COUNT = 500
+003290         MOVE "EMPMTDYTD.TXT HAS MORE THAN 500 DEPT/MONTH ROWS -"
+003300             TO WS-FATAL-MESSAGE
+003310         PERFORM 9900-FATAL-ERROR-ABORT THRU 9900-EXIT
+003320     END-IF
+003330     ADD 1 TO WS-MTD-YTD-COUNT
+003340     SET WS-MTD-YTD-IDX TO WS-MTD-YTD-COUNT
+003350     MOVE MYR-DEPARTMENT TO ACC-DEPARTMENT (WS-MTD-YTD-IDX)
+003360     MOVE MYR-YEAR-MONTH TO ACC-YEAR-MONTH (WS-MTD-YTD-IDX)
+003370     MOVE MYR-GROSS-TOTAL TO ACC-GROSS-TOTAL (WS-MTD-YTD-IDX)
+003380     MOVE MYR-NET-TOTAL TO ACC-NET-TOTAL (WS-MTD-YTD-IDX)
+003390     MOVE MYR-HEADCOUNT TO ACC-HEADCOUNT (WS-MTD-YTD-IDX)
+003400     PERFORM 1210-READ-HISTORY-RECORD THRU 1210-EXIT.
+003410 1220-EXIT.
+003420     EXIT.
+
+003430*---------------------------------------------------------------
+003440*    1100-CHECK-FOR-RESTART
+003450*        LOOKS FOR A CHECKPOINT LEFT BEHIND BY AN ABENDED RUN.
+003460*        NO FILE, OR A "COMPLETE" ONE FROM THE LAST GOOD RUN,
+003470*        MEANS PROCESS NORMALLY FROM THE FIRST RECORD.
+003480*---------------------------------------------------------------
+003490 1100-CHECK-FOR-RESTART.
+003500     OPEN INPUT CHECKPOINT-FILE
+003510     IF WS-CHECKPOINT-STATUS = "00"
+003520         READ CHECKPOINT-FILE
+003530             AT END CONTINUE
+003540         END-READ
+003550         IF WS-CHECKPOINT-STATUS = "00" AND CKPT-RUN-IN-PROGRESS
+003560             PERFORM 1150-RESUME-FROM-CHECKPOINT THRU 1150-EXIT
+003570         END-IF
+003580         CLOSE CHECKPOINT-FILE
+003590     END-IF.
+003600 1100-EXIT.
+003610     EXIT.
+
+003620*---------------------------------------------------------------
+003630*    1150-RESUME-FROM-CHECKPOINT
+003640*---------------------------------------------------------------
+003650 1150-RESUME-FROM-CHECKPOINT.
+003660     SET WS-RESTART-MODE TO TRUE
+003670     SET WS-PAST-CHECKPOINT-SW TO 'N'
+003680     MOVE CKPT-LAST-DEPARTMENT TO WS-CKPT-DEPARTMENT
+003690     MOVE CKPT-LAST-EMP-ID TO WS-CKPT-EMP-ID
+003700     MOVE CKPT-PREV-DEPARTMENT TO WS-PREV-DEPARTMENT
+003710     MOVE CKPT-TOTAL-SALARY TO WS-TOTAL-SALARY
+003720     MOVE CKPT-TOTAL-NET-SALARY TO WS-TOTAL-NET-SALARY
+003730     MOVE CKPT-TOTAL-HEADCOUNT TO WS-TOTAL-HEADCOUNT
+003740     MOVE CKPT-DEPT-TOTAL-SALARY TO WS-DEPT-TOTAL-SALARY
+003750     MOVE CKPT-DEPT-NET-SALARY TO WS-DEPT-NET-SALARY
+003760     MOVE CKPT-DEPT-HEADCOUNT TO WS-DEPT-HEADCOUNT
+003770     SET WS-FIRST-RECORD-SW TO 'N'
+003780     DISPLAY " ".
+003790     DISPLAY "*** RESTARTING AFTER CHECKPOINT: "
+003800         WS-CKPT-DEPARTMENT "/" WS-CKPT-EMP-ID " ***".
+003810 1150-EXIT.
+003820     EXIT.
+
+003830*---------------------------------------------------------------
+003840*    2000-VALIDATE-AND-RELEASE  (SORT INPUT PROCEDURE)
+003850*        READS THE INDEXED MASTER IN EMP-ID SEQUENCE, VALIDATES
+003860*        EACH RECORD, AND RELEASES THE GOOD ONES TO THE SORT SO
+003870*        THE OUTPUT PROCEDURE SEES THEM IN DEPARTMENT SEQUENCE.
+003880*---------------------------------------------------------------
+003890 2000-VALIDATE-AND-RELEASE.
+003900     PERFORM 2010-READ-EMPLOYEE THRU 2010-EXIT
+003910     PERFORM 2020-VALIDATE-ONE THRU 2020-EXIT
+003920         UNTIL WS-END-OF-FILE.
+003930 2000-EXIT.
+003940     EXIT.
+
+003950*---------------------------------------------------------------
+003960*    2010-READ-EMPLOYEE  --  READ THE NEXT EMPLOYEE MASTER RECORD
+003970*---------------------------------------------------------------
+003980 2010-READ-EMPLOYEE.
+003990     READ EMPLOYEE-FILE NEXT RECORD
+004000         AT END SET WS-END-OF-FILE TO TRUE
+004010     END-READ.
+004020 2010-EXIT.
+004030     EXIT.
+
+004040*---------------------------------------------------------------
+004050*    2020-VALIDATE-ONE
+004060*---------------------------------------------------------------
+004070 2020-VALIDATE-ONE.
+004080     PERFORM 2100-VALIDATE-RECORD THRU 2100-EXIT
+004090     IF WS-RECORD-VALID
+004100         PERFORM 2050-RELEASE-RECORD THRU 2050-EXIT
+004110     END-IF
+004120     PERFORM 2010-READ-EMPLOYEE THRU 2010-EXIT.
+004130 2020-EXIT.
+004140     EXIT.
+
+004150*---------------------------------------------------------------
+004160*    2050-RELEASE-RECORD
+004170*---------------------------------------------------------------
+004180 2050-RELEASE-RECORD.
+004190     MOVE EMP-ID TO SW-EMP-ID
+004200     MOVE EMP-NAME TO SW-EMP-NAME
+004210     MOVE EMP-DEPARTMENT TO SW-EMP-DEPARTMENT
+004220     MOVE EMP-SALARY TO SW-EMP-SALARY
+004230     MOVE EMP-TAX-RATE TO SW-EMP-TAX-RATE
+004240     MOVE EMP-BENEFIT-RATE TO SW-EMP-BENEFIT-RATE
+004250     MOVE EMP-OTHER-DEDUCTION TO SW-EMP-OTHER-DEDUCTION
+004260     RELEASE SORT-RECORD.
+004270 2050-EXIT.
+004280     EXIT.
+
+004290*---------------------------------------------------------------
+004300*    2100-VALIDATE-RECORD
+004310*        REJECTS A RECORD WITH A NON-NUMERIC/NEGATIVE SALARY.
+004320*        A DUPLICATE EMP-ID CANNOT REACH THIS PARAGRAPH AT ALL --
+004330*        EMPLOYEE-FILE IS KEYED ON EMP-ID (SEE REQUEST 003), SO
+004340*        THE INDEXED FILE ORGANIZATION ITSELF REFUSES A SECOND
+004350*        RECORD UNDER THE SAME KEY AT WRITE TIME (EMPMAINT.CBL
+004360*        AND EMPCONV.CBL BOTH TEST INVALID KEY ON WRITE), AND
+004370*        SEQUENTIAL READ OF AN INDEXED FILE RETURNS EACH KEY AT
+004380*        MOST ONCE.  A HAND-ROLLED IN-MEMORY DUPLICATE-ID TABLE
+004390*        USED TO LIVE HERE FOR THE OLD LINE SEQUENTIAL MASTER;
+004400*        IT WAS DROPPED RATHER THAN CARRIED FORWARD BECAUSE IT
+004410*        WAS BOTH REDUNDANT WITH THE INDEXED KEY AND UNSAFE ON A
+004420*        LARGE MASTER -- ITS OCCURS 9999 TABLE HAD NO BOUND
+004430*        CHECK, SO A FILE WITH MORE THAN 9999 EMPLOYEES WOULD
+004440*        HAVE SUBSCRIPTED PAST THE END OF THE TABLE.
+004450*---------------------------------------------------------------
+004460 2100-VALIDATE-RECORD.
+004470     SET WS-RECORD-VALID TO TRUE
+
+004480     IF EMP-SALARY-X IS NOT NUMERIC
+004490         SET WS-RECORD-INVALID TO TRUE
+004500         MOVE "INVALID SALARY - NOT NUMERIC" TO EXCP-REASON
+004510         PERFORM 2900-WRITE-EXCEPTION THRU 2900-EXIT
+004520     END-IF.
+004530 2100-EXIT.
+004540     EXIT.
+004550 2300-EXIT.
+004560     EXIT.
+
+004570*---------------------------------------------------------------
+004580*    2900-WRITE-EXCEPTION
+004590*---------------------------------------------------------------
+004600 2900-WRITE-EXCEPTION.
+004610     MOVE EMP-ID TO EXCP-EMP-ID
+004620     MOVE EMP-NAME TO EXCP-EMP-NAME
+004630     MOVE EMP-DEPARTMENT TO EXCP-EMP-DEPARTMENT
+004640     MOVE EMP-SALARY-X TO EXCP-EMP-SALARY-X
+004650     WRITE EXCEPTION-RECORD
+004660     ADD 1 TO WS-TOTAL-REJECTS.
+004670 2900-EXIT.
+004680     EXIT.
+
+004690*---------------------------------------------------------------
+004700*    3000-PRODUCE-REPORT  (SORT OUTPUT PROCEDURE)
+004710*---------------------------------------------------------------
+004720 3000-PRODUCE-REPORT.
+004730     PERFORM 3010-RETURN-RECORD THRU 3010-EXIT
+004740     PERFORM 3020-PROCESS-RETURNED THRU 3020-EXIT
+004750         UNTIL WS-SORT-END-OF-FILE.
+004760 3000-EXIT.
+004770     EXIT.
+
+004780*---------------------------------------------------------------
+004790*    3010-RETURN-RECORD
+004800*---------------------------------------------------------------
+004810 3010-RETURN-RECORD.
+004820     RETURN SORT-WORK-FILE
+004830         AT END SET WS-SORT-END-OF-FILE TO TRUE
+004840     END-RETURN.
+004850 3010-EXIT.
+004860     EXIT.
+
+004870*---------------------------------------------------------------
+004880*    3020-PROCESS-RETURNED
+004890*---------------------------------------------------------------
+004900 3020-PROCESS-RETURNED.
+004910     IF WS-RESTART-MODE AND NOT WS-PAST-CHECKPOINT
+004920         PERFORM 3025-CHECK-PAST-CHECKPOINT THRU 3025-EXIT
+004930     END-IF
+004940     IF WS-PAST-CHECKPOINT
+004950         PERFORM 3100-CONTROL-BREAK-CHECK THRU 3100-EXIT
+004960         PERFORM 3200-ACCUMULATE-RECORD THRU 3200-EXIT
+004970         PERFORM 3300-CHECKPOINT-IF-DUE THRU 3300-EXIT
+004980     END-IF
+004990     PERFORM 3010-RETURN-RECORD THRU 3010-EXIT.
+005000 3020-EXIT.
+005010     EXIT.
+
+005020*---------------------------------------------------------------
+005030*    3025-CHECK-PAST-CHECKPOINT
+005040*        RECORDS AT OR BEFORE THE CHECKPOINTED KEY WERE ALREADY
+005050*        DISPLAYED AND ACCUMULATED BEFORE THE ABEND; SKIP THEM
+005060*        AND PICK BACK UP WITH THE NEXT ONE.
+005070*---------------------------------------------------------------
+005080 3025-CHECK-PAST-CHECKPOINT.
+005090     IF SW-EMP-DEPARTMENT > WS-CKPT-DEPARTMENT
+005100         SET WS-PAST-CHECKPOINT-SW TO 'Y'
+005110     ELSE
+005120         IF SW-EMP-DEPARTMENT = WS-CKPT-DEPARTMENT
+005130                 AND SW-EMP-ID > WS-CKPT-EMP-ID
+005140             SET WS-PAST-CHECKPOINT-SW TO 'Y'
+005150         END-IF
+005160     END-IF.
+005170 3025-EXIT.
+005180     EXIT.
+
+005190*---------------------------------------------------------------
+005200*    3100-CONTROL-BREAK-CHECK
+005210*        WHEN SW-EMP-DEPARTMENT CHANGES, PRINT AND RESET THE
+005220*        DEPARTMENT SUBTOTAL BEFORE THE NEW DEPARTMENT STARTS.
+005230*---------------------------------------------------------------
+005240 3100-CONTROL-BREAK-CHECK.
+005250     IF WS-FIRST-RECORD
+005260         MOVE SW-EMP-DEPARTMENT TO WS-PREV-DEPARTMENT
+005270         SET WS-FIRST-RECORD-SW TO 'N'
+005280     ELSE
+005290         IF SW-EMP-DEPARTMENT NOT = WS-PREV-DEPARTMENT
+005300             PERFORM 3150-PRINT-DEPT-SUBTOTAL THRU 3150-EXIT
+005310             MOVE ZERO TO WS-DEPT-TOTAL-SALARY
+005320             MOVE ZERO TO WS-DEPT-NET-SALARY
+005330             MOVE ZERO TO WS-DEPT-HEADCOUNT
+005340             MOVE SW-EMP-DEPARTMENT TO WS-PREV-DEPARTMENT
+005350         END-IF
+005360     END-IF.
+005370 3100-EXIT.
+005380     EXIT.
+
+005390*---------------------------------------------------------------
+005400*    3150-PRINT-DEPT-SUBTOTAL
+005410*---------------------------------------------------------------
+005420 3150-PRINT-DEPT-SUBTOTAL.
+005430     MOVE WS-DEPT-TOTAL-SALARY TO DISP-DEPT-TOTAL
+005440     MOVE WS-DEPT-NET-SALARY TO DISP-DEPT-NET
+005450     MOVE WS-DEPT-HEADCOUNT TO DISP-DEPT-COUNT
+005460     DISPLAY " ".
+005470     DISPLAY "    Department  : " WS-PREV-DEPARTMENT.
+005480     DISPLAY "    Headcount   : " DISP-DEPT-COUNT.
+005490     DISPLAY "    Gross Total : " DISP-DEPT-TOTAL.
+005500     DISPLAY "    Net Total   : " DISP-DEPT-NET.
+005510     PERFORM 8200-ACCUMULATE-MTD-YTD THRU 8200-EXIT
+005520     PERFORM 9200-SAVE-MTD-YTD-HISTORY THRU 9200-EXIT.
+005530 3150-EXIT.
+005540     EXIT.
+
+005550*---------------------------------------------------------------
+005560*    3200-ACCUMULATE-RECORD
+005570*---------------------------------------------------------------
+005580 3200-ACCUMULATE-RECORD.
+005590     PERFORM 3250-CALCULATE-NET-PAY THRU 3250-EXIT
+
+005600     MOVE SW-EMP-SALARY TO DSP-SALARY
+005610     DISPLAY "Processing: " SW-EMP-NAME " | Salary: " DSP-SALARY
+
+005620     ADD SW-EMP-SALARY TO WS-TOTAL-SALARY
+005630     ADD SW-EMP-SALARY TO WS-DEPT-TOTAL-SALARY
+005640     ADD WS-NET-SALARY TO WS-TOTAL-NET-SALARY
+005650     ADD WS-NET-SALARY TO WS-DEPT-NET-SALARY
+005660     ADD 1 TO WS-TOTAL-HEADCOUNT
+005670     ADD 1 TO WS-DEPT-HEADCOUNT.
+005680 3200-EXIT.
+005690     EXIT.
+
+005700*---------------------------------------------------------------
+005710*    3250-CALCULATE-NET-PAY
+005720*        GROSS LESS TAX, BENEFIT AND ANY OTHER FLAT DEDUCTION
+005730*        CARRIED ON THE EMPLOYEE'S MASTER RECORD.
+005740*---------------------------------------------------------------
+005750 3250-CALCULATE-NET-PAY.
+005760     COMPUTE WS-TAX-AMOUNT ROUNDED =
+005770         SW-EMP-SALARY * SW-EMP-TAX-RATE
+005780     COMPUTE WS-BENEFIT-AMOUNT ROUNDED =
+005790         SW-EMP-SALARY * SW-EMP-BENEFIT-RATE
+005800     COMPUTE WS-NET-SALARY ROUNDED =
+005810         SW-EMP-SALARY - WS-TAX-AMOUNT - WS-BENEFIT-AMOUNT
+005820                       - SW-EMP-OTHER-DEDUCTION.
+005830 3250-EXIT.
+005840     EXIT.
+
+005850*---------------------------------------------------------------
+005860*    3300-CHECKPOINT-IF-DUE
+005870*---------------------------------------------------------------
+005880 3300-CHECKPOINT-IF-DUE.
+005890     ADD 1 TO WS-CHECKPOINT-COUNT
+005900     IF WS-CHECKPOINT-COUNT >= WS-CHECKPOINT-INTERVAL
+005910         PERFORM 3350-WRITE-CHECKPOINT THRU 3350-EXIT
+005920         MOVE ZERO TO WS-CHECKPOINT-COUNT
+005930     END-IF.
+005940 3300-EXIT.
+005950     EXIT.
+
+005960*---------------------------------------------------------------
+005970*    3350-WRITE-CHECKPOINT
+005980*---------------------------------------------------------------
+005990 3350-WRITE-CHECKPOINT.
+006000     MOVE SW-EMP-DEPARTMENT TO CKPT-LAST-DEPARTMENT
+006010     MOVE SW-EMP-ID TO CKPT-LAST-EMP-ID
+006020     MOVE WS-PREV-DEPARTMENT TO CKPT-PREV-DEPARTMENT
+006030     MOVE WS-TOTAL-SALARY TO CKPT-TOTAL-SALARY
+006040     MOVE WS-TOTAL-NET-SALARY TO CKPT-TOTAL-NET-SALARY
+006050     MOVE WS-TOTAL-HEADCOUNT TO CKPT-TOTAL-HEADCOUNT
+006060     MOVE WS-DEPT-TOTAL-SALARY TO CKPT-DEPT-TOTAL-SALARY
+006070     MOVE WS-DEPT-NET-SALARY TO CKPT-DEPT-NET-SALARY
+006080     MOVE WS-DEPT-HEADCOUNT TO CKPT-DEPT-HEADCOUNT
+006090     SET CKPT-RUN-IN-PROGRESS TO TRUE
+006100     OPEN OUTPUT CHECKPOINT-FILE
+006110     WRITE CHECKPOINT-RECORD
+006120     CLOSE CHECKPOINT-FILE.
+006130 3350-EXIT.
+006140     EXIT.
+
+006150*---------------------------------------------------------------
+006160*    8000-SUMMARY-REPORT
+006170*---------------------------------------------------------------
+006180 8000-SUMMARY-REPORT.
+006190     IF NOT WS-FIRST-RECORD
+006200         PERFORM 3150-PRINT-DEPT-SUBTOTAL THRU 3150-EXIT
+006210     END-IF
+
+006220     MOVE WS-TOTAL-SALARY TO DISP-TOTAL-SALARY
+006230     MOVE WS-TOTAL-NET-SALARY TO DISP-TOTAL-NET
+006240     MOVE WS-TOTAL-REJECTS TO DISP-REJECT-COUNT
+006250     DISPLAY " ".
+006260     DISPLAY "--- End of File ---".
+006270     DISPLAY "Calculation Complete.".
+006280     DISPLAY "Total Gross Salary of ALL Employees : "
+006290         DISP-TOTAL-SALARY.
+006300     DISPLAY "Total Net Pay of ALL Employees       : "
+006310         DISP-TOTAL-NET.
+006320     DISPLAY "Records Rejected to Exception File : "
+006330         DISP-REJECT-COUNT
+006340     PERFORM 8300-PRINT-YTD-REPORT THRU 8300-EXIT.
+006350 8000-EXIT.
+006360     EXIT.
+
+006370*---------------------------------------------------------------
+006380*    8200-ACCUMULATE-MTD-YTD
+006390*        ADDS THIS RUN'S DEPARTMENT SUBTOTAL TO ITS BUCKET FOR
+006400*        THE CURRENT YEAR-MONTH, CREATING THE BUCKET IF THIS IS
+006410*        THE FIRST RUN AGAINST THAT DEPARTMENT THIS MONTH.
+006420*        WS-MTD-YTD-ENTRY IS BOUNDED (OCCURS 500 TIMES); A NEW
+006430*        BUCKET IS REFUSED ONCE THE TABLE IS FULL RATHER THAN
+006440*        SUBSCRIPTING PAST THE END OF IT.
+006450*---------------------------------------------------------------
+006460 8200-ACCUMULATE-MTD-YTD.
+006470     SET WS-MTD-YTD-FOUND-SW TO 'N'
+006480     SET WS-MTD-YTD-IDX TO 1
+006490     SEARCH WS-MTD-YTD-ENTRY
+006500         AT END
+006510             CONTINUE
+006520         WHEN ACC-DEPARTMENT (WS-MTD-YTD-IDX) = WS-PREV-DEPARTMENT
+006530             AND ACC-YEAR-MONTH (WS-MTD-YTD-IDX)
+006540                 = WS-RUN-YEAR-MONTH
+006550             SET WS-MTD-YTD-FOUND-SW TO 'Y'
+006560     END-SEARCH
+006570     IF WS-MTD-YTD-FOUND
+006580         ADD WS-DEPT-TOTAL-SALARY
+006590             TO ACC-GROSS-TOTAL (WS-MTD-YTD-IDX)
+006600         ADD WS-DEPT-NET-SALARY TO ACC-NET-TOTAL (WS-MTD-YTD-IDX)
+006610         ADD WS-DEPT-HEADCOUNT TO ACC-HEADCOUNT (WS-MTD-YTD-IDX)
+006620     ELSE
+006630         IF WS-MTD-YTD-COUNT = 500
+006640             MOVE "EMPMTDYTD.TXT HAS MORE THAN 500 DEPT/MONTH"
+006650                 TO WS-FATAL-MESSAGE
+006660             PERFORM 9900-FATAL-ERROR-ABORT THRU 9900-EXIT
+006670         END-IF
+006680         ADD 1 TO WS-MTD-YTD-COUNT
+006690         SET WS-MTD-YTD-IDX TO WS-MTD-YTD-COUNT
+006700         MOVE WS-PREV-DEPARTMENT
+006710             TO ACC-DEPARTMENT (WS-MTD-YTD-IDX)
+006720         MOVE WS-RUN-YEAR-MONTH TO ACC-YEAR-MONTH (WS-MTD-YTD-IDX)
+006730         MOVE WS-DEPT-TOTAL-SALARY
+006740             TO ACC-GROSS-TOTAL (WS-MTD-YTD-IDX)
+006750         MOVE WS-DEPT-NET-SALARY TO ACC-NET-TOTAL (WS-MTD-YTD-IDX)
+006760         MOVE WS-DEPT-HEADCOUNT TO ACC-HEADCOUNT (WS-MTD-YTD-IDX)
+006770     END-IF.
+006780 8200-EXIT.
+006790     EXIT.
+
+006800*---------------------------------------------------------------
+006810*    8300-PRINT-YTD-REPORT
+006820*        SUMS ALL OF THIS YEAR'S MONTHLY BUCKETS (INCLUDING THIS
+006830*        RUN'S, JUST ADDED ABOVE) BY DEPARTMENT AND PRINTS THE
+006840*        RESULT, SO YEAR-TO-DATE COST IS ANSWERED HERE INSTEAD OF
+006850*        BY ADDING UP A STACK OF OLD CONSOLE OUTPUTS BY HAND.
+006860*---------------------------------------------------------------
+006870 8300-PRINT-YTD-REPORT.
+006880     MOVE ZERO TO WS-YTD-DEPT-COUNT
+006890     PERFORM 8310-FOLD-INTO-YTD-TABLE THRU 8310-EXIT
+006900         VARYING WS-MTD-YTD-IDX FROM 1 BY 1
+006910         UNTIL WS-MTD-YTD-IDX > WS-MTD-YTD-COUNT
+      
+006920     DISPLAY " ".
+006930     DISPLAY "--- Year-To-Date by Department (" WS-RUN-YEAR
+006940         ") ---".
+006950     PERFORM 8330-PRINT-YTD-LINE THRU 8330-EXIT
+006960         VARYING WS-YTD-DEPT-IDX FROM 1 BY 1
+006970         UNTIL WS-YTD-DEPT-IDX > WS-YTD-DEPT-COUNT.
+006980 8300-EXIT.
+006990     EXIT.
+
+007000*---------------------------------------------------------------
+007010*    8310-FOLD-INTO-YTD-TABLE
+007020*        IF THE MONTHLY BUCKET BELONGS TO THE CURRENT YEAR, ROLL
+007030*        IT INTO THE DEPARTMENT'S YTD SUBTOTAL.
+007040*---------------------------------------------------------------
+007050 8310-FOLD-INTO-YTD-TABLE.
+007060     IF ACC-YEAR-MONTH (WS-MTD-YTD-IDX) (1:4) = WS-RUN-YEAR
+007070         PERFORM 8320-ADD-TO-YTD-DEPT THRU 8320-EXIT
+007080     END-IF.
+007090 8310-EXIT.
+007100     EXIT.
+
+007110*---------------------------------------------------------------
+007120*    8320-ADD-TO-YTD-DEPT
+007130*        WS-YTD-DEPT-ENTRY IS BOUNDED (OCCURS 100 TIMES); A NEW
+007140*        DEPARTMENT IS REFUSED ONCE THE TABLE IS FULL RATHER
+007150*        THAN SUBSCRIPTING PAST THE END OF IT.
+007160*---------------------------------------------------------------
+007170 8320-ADD-TO-YTD-DEPT.
+007180     SET WS-MTD-YTD-FOUND-SW TO 'N'
+007190     SET WS-YTD-DEPT-IDX TO 1
+007200     SEARCH WS-YTD-DEPT-ENTRY
+007210         AT END
+007220             CONTINUE
+007230         WHEN YTD-DEPARTMENT (WS-YTD-DEPT-IDX) =
+007240                 ACC-DEPARTMENT (WS-MTD-YTD-IDX)
+007250             SET WS-MTD-YTD-FOUND-SW TO 'Y'
+007260     END-SEARCH
+007270     IF WS-MTD-YTD-FOUND
+007280         ADD ACC-GROSS-TOTAL (WS-MTD-YTD-IDX)
+007290             TO YTD-GROSS-TOTAL (WS-YTD-DEPT-IDX)
+007300         ADD ACC-NET-TOTAL (WS-MTD-YTD-IDX)
+007310             TO YTD-NET-TOTAL (WS-YTD-DEPT-IDX)
+007320         ADD ACC-HEADCOUNT (WS-MTD-YTD-IDX)
+007330             TO YTD-HEADCOUNT (WS-YTD-DEPT-IDX)
+007340     ELSE
+007350         IF WS-YTD-DEPT-COUNT = 100
+007360             MOVE "YEAR-TO-DATE DEPARTMENT TABLE IS FULL (OVER"
+007370                 TO WS-FATAL-MESSAGE
+007380             PERFORM 9900-FATAL-ERROR-ABORT THRU 9900-EXIT
+007390         END-IF
+007400         ADD 1 TO WS-YTD-DEPT-COUNT
+007410         SET WS-YTD-DEPT-IDX TO WS-YTD-DEPT-COUNT
+007420         MOVE ACC-DEPARTMENT (WS-MTD-YTD-IDX)
+007430             TO YTD-DEPARTMENT (WS-YTD-DEPT-IDX)
+007440         MOVE ACC-GROSS-TOTAL (WS-MTD-YTD-IDX)
+007450             TO YTD-GROSS-TOTAL (WS-YTD-DEPT-IDX)
+007460         MOVE ACC-NET-TOTAL (WS-MTD-YTD-IDX)
+007470             TO YTD-NET-TOTAL (WS-YTD-DEPT-IDX)
+007480         MOVE ACC-HEADCOUNT (WS-MTD-YTD-IDX)
+007490             TO YTD-HEADCOUNT (WS-YTD-DEPT-IDX)
+007500     END-IF.
+007510 8320-EXIT.
+007520     EXIT.
+
+007530*---------------------------------------------------------------
+007540*    8330-PRINT-YTD-LINE
+007550*---------------------------------------------------------------
+007560 8330-PRINT-YTD-LINE.
+007570     MOVE YTD-DEPARTMENT (WS-YTD-DEPT-IDX) TO DISP-YTD-DEPARTMENT
+007580     MOVE YTD-GROSS-TOTAL (WS-YTD-DEPT-IDX) TO DISP-YTD-GROSS
+007590     MOVE YTD-NET-TOTAL (WS-YTD-DEPT-IDX) TO DISP-YTD-NET
+007600     MOVE YTD-HEADCOUNT (WS-YTD-DEPT-IDX) TO DISP-YTD-COUNT
+007610     DISPLAY "    " DISP-YTD-DEPARTMENT
+007620         " Headcount: " DISP-YTD-COUNT
+007630         " Gross YTD: " DISP-YTD-GROSS
+007640         " Net YTD: " DISP-YTD-NET.
+007650 8330-EXIT.
+007660     EXIT.
+
+007670*---------------------------------------------------------------
+007680*    9000-TERMINATE  --  CLOSE FILES
+007690*---------------------------------------------------------------
+007700 9000-TERMINATE.
+007710     PERFORM 9100-CLEAR-CHECKPOINT THRU 9100-EXIT
+007720     PERFORM 9200-SAVE-MTD-YTD-HISTORY THRU 9200-EXIT
+007730     CLOSE EMPLOYEE-FILE
+007740     CLOSE EXCEPTION-FILE.
+007750 9000-EXIT.
+007760     EXIT.
+
+007770*---------------------------------------------------------------
+007780*    9100-CLEAR-CHECKPOINT
+007790*        NORMAL COMPLETION -- MARK THE CHECKPOINT "COMPLETE" SO
+007800*        THE NEXT RUN DOES NOT TRY TO RESTART FROM IT.
+007810*---------------------------------------------------------------
+007820 9100-CLEAR-CHECKPOINT.
+007830     SET CKPT-RUN-COMPLETE TO TRUE
+007840     MOVE SPACES TO CKPT-LAST-DEPARTMENT
+007850     MOVE SPACES TO CKPT-LAST-EMP-ID
+007860     MOVE SPACES TO CKPT-PREV-DEPARTMENT
+007870     MOVE ZERO TO CKPT-TOTAL-SALARY
+007880     MOVE ZERO TO CKPT-TOTAL-NET-SALARY
+007890     MOVE ZERO TO CKPT-TOTAL-HEADCOUNT
+007900     MOVE ZERO TO CKPT-DEPT-TOTAL-SALARY
+007910     MOVE ZERO TO CKPT-DEPT-NET-SALARY
+007920     MOVE ZERO TO CKPT-DEPT-HEADCOUNT
+007930     OPEN OUTPUT CHECKPOINT-FILE
+007940     WRITE CHECKPOINT-RECORD
+007950     CLOSE CHECKPOINT-FILE.
+007960 9100-EXIT.
+007970     EXIT.
+
+007980*---------------------------------------------------------------
+007990*    9200-SAVE-MTD-YTD-HISTORY
+008000*        REWRITES THE WHOLE HISTORY FILE FROM THE IN-MEMORY
+008010*        TABLE, NOW THAT THIS RUN'S FIGURES HAVE BEEN FOLDED IN.
+008020*---------------------------------------------------------------
+008030 9200-SAVE-MTD-YTD-HISTORY.
+008040     OPEN OUTPUT MTD-YTD-FILE
+008050     PERFORM 9210-WRITE-HISTORY-RECORD THRU 9210-EXIT
+008060         VARYING WS-MTD-YTD-IDX FROM 1 BY 1
+008070         UNTIL WS-MTD-YTD-IDX > WS-MTD-YTD-COUNT
+008080     CLOSE MTD-YTD-FILE.
+008090 9200-EXIT.
+008100     EXIT.
+
+008110*---------------------------------------------------------------
+008120*    9210-WRITE-HISTORY-RECORD
+008130*---------------------------------------------------------------
+008140 9210-WRITE-HISTORY-RECORD.
+008150     MOVE ACC-DEPARTMENT (WS-MTD-YTD-IDX) TO MYR-DEPARTMENT
+008160     MOVE ACC-YEAR-MONTH (WS-MTD-YTD-IDX) TO MYR-YEAR-MONTH
+008170     MOVE ACC-GROSS-TOTAL (WS-MTD-YTD-IDX) TO MYR-GROSS-TOTAL
+008180     MOVE ACC-NET-TOTAL (WS-MTD-YTD-IDX) TO MYR-NET-TOTAL
+008190     MOVE ACC-HEADCOUNT (WS-MTD-YTD-IDX) TO MYR-HEADCOUNT
+008200     WRITE MTD-YTD-RECORD.
+008210 9210-EXIT.
+008220     EXIT.
+
+008230*---------------------------------------------------------------
+008240*    9900-FATAL-ERROR-ABORT
+008250*        A CALLER MOVES ITS OWN EXPLANATION TO WS-FATAL-MESSAGE
+008260*        BEFORE PERFORMING THIS PARAGRAPH.  USED WHERE A TABLE
+008270*        HAS FILLED UP AND CONTINUING WOULD SILENTLY UNDERSTATE
+008280*        A PERSISTENT TOTAL RATHER THAN JUST LOSE ONE RUN'S
+008290*        OUTPUT, SO THE RUN STOPS INSTEAD OF PRESSING ON.
+008300*---------------------------------------------------------------
+008310 9900-FATAL-ERROR-ABORT.
+008320     DISPLAY " ".
+008330     DISPLAY "*** FATAL ERROR - RUN ABORTED ***".
+008340     DISPLAY WS-FATAL-MESSAGE.
+008350     MOVE 16 TO RETURN-CODE.
+008360     STOP RUN.
+008370 9900-EXIT.
+008380     EXIT.
+
+008390 END PROGRAM Emp.
 
-            PERFORM UNTIL WS-END-OF-FILE
-             READ EMPLOYEE-FILE
-                AT END SET WS-END-OF-FILE TO TRUE
-                NOT AT END
-                    PERFORM PROCESS-SINGLE-RECORD
-            END-READ
-            END-PERFORM.
 
 
-       PROCESS-SINGLE-RECORD.
-           MOVE EMP-SALARY TO DSP-SALARY.
-           DISPLAY "Processing: " EMP-NAME " | Salary: " DSP-SALARY.
 
-           ADD EMP-SALARY TO WS-TOTAL-SALARY.
-             
-       DISPLAY-SUMMARY-REPORT.
-           DISPLAY " ".
-           DISPLAY "--- End of File ---".
-           DISPLAY "Calculation Complete.".
-           MOVE WS-TOTAL-SALARY TO DISP-TOTAL-SALARY.
-           DISPLAY "Total Salary of ALL Employees : " DISP-TOTAL-SALARY.
 
 
-            STOP RUN.
 
-       END PROGRAM Emp.
\ No newline at end of file
