@@ -0,0 +1,321 @@
+000100 IDENTIFICATION DIVISION.
+000110*===============================================================
+000120*  PROGRAM-ID    : EMPMAINT
+000130*  AUTHOR        : R. DELACROIX-HAYES
+000140*  INSTALLATION  : PAYROLL SYSTEMS GROUP
+000150*  DATE-WRITTEN  : 08/08/2026
+000160*  DATE-COMPILED :
+000170*---------------------------------------------------------------
+000180*  PURPOSE.
+000190*      APPLIES ADD, CHANGE AND DELETE TRANSACTIONS AGAINST THE
+000200*      EMPLOYEE MASTER FILE (SAMPLE.TXT) DIRECTLY BY EMP-ID.
+000210*      ALL ACTIVITY AND ERRORS ARE WRITTEN TO THE MAINTENANCE
+000220*      LOG.
+000230*---------------------------------------------------------------
+000240*  MODIFICATION HISTORY.
+000250*  DATE       INIT  DESCRIPTION
+000260*  ---------- ----  -----------------------------------------
+000270*  08/08/2026 RDH   ORIGINAL PROGRAM.  SEQUENTIAL MATCH/MERGE
+000280*                   AGAINST A SORTED TRANSACTION FILE, SINCE
+000290*                   THE MASTER WAS LINE SEQUENTIAL AT THE TIME.
+000300*  08/08/2026 RDH   MASTER FILE IS NOW INDEXED BY EMP-ID (SEE
+000310*                   EMP.CBL), SO THIS PROGRAM WAS REWRITTEN TO
+000320*                   USE DIRECT KEYED READ/WRITE/REWRITE/DELETE
+000330*                   INSTEAD OF THE SEQUENTIAL MATCH/MERGE.  THE
+000340*                   TRANSACTION FILE NO LONGER NEEDS TO BE
+000350*                   SORTED.
+000360*  08/08/2026 RDH   EMPLOYEE-RECORD MOVED OUT TO THE SHARED
+000370*                   EMPREC COPYBOOK (SEE EMP.CBL).
+000380*  08/08/2026 RDH   TRANSACTION RECORD CARRIES TAX RATE, BENEFIT
+000390*                   RATE AND OTHER-DEDUCTION SO A NEW HIRE CAN
+000400*                   BE ADDED WITH ITS WITHHOLDING RATES SET UP
+000410*                   FRONT.  A ZERO RATE ON AN ADD TRANSACTION
+000420*                   GETS THE STANDARD COMPANY RATE RATHER THAN
+000430*                   BEING TAKEN LITERALLY.  A CHANGE TRANSACTION
+000440*                   ONLY OVERRIDES A RATE THAT IS NOT ZERO, THE
+000450*                   SAME CONVENTION ALREADY USED FOR THE OTHER
+000460*                   FIELDS ON A CHANGE.
+000470*  08/08/2026 RDH   TRANS-RECORD MOVED OUT TO THE SHARED TRANSREC
+000480*                   COPYBOOK (SEE ALSO TEXTREAD.CBL, WHICH COPIES
+000490*                   THE SAME LAYOUT UNDER A DIFFERENT FIELD
+000500*                   PREFIX).
+000510*===============================================================
+000520 PROGRAM-ID. EmpMaint.
+000530 ENVIRONMENT DIVISION.
+000540 CONFIGURATION SECTION.
+000550 SPECIAL-NAMES.
+000560 INPUT-OUTPUT SECTION.
+000570 FILE-CONTROL.
+000580     SELECT EMPLOYEE-FILE ASSIGN TO "Sample.txt"
+000590     ORGANIZATION IS INDEXED
+000600     ACCESS MODE IS DYNAMIC
+000610     RECORD KEY IS EMP-ID.
+
+000620     SELECT TRANS-FILE ASSIGN TO "EmpTrans.txt"
+000630     ORGANIZATION IS LINE SEQUENTIAL.
+
+000640     SELECT MAINT-LOG-FILE ASSIGN TO "EmpMaintLog.txt"
+000650     ORGANIZATION IS LINE SEQUENTIAL.
+
+000660 DATA DIVISION.
+000670 FILE SECTION.
+
+000680 FD  EMPLOYEE-FILE.
+000690     COPY EMPREC.
+
+000700 FD  TRANS-FILE.
+000710     COPY TRANSREC.
+
+000720 FD  MAINT-LOG-FILE.
+000730 01  MAINT-LOG-RECORD      PIC X(80).
+
+000740 WORKING-STORAGE SECTION.
+
+000750 01  WS-TRANS-EOF-SW PIC X(01) VALUE 'N'.
+000760     88 WS-TRANS-EOF        VALUE 'Y'.
+
+000770 01  WS-COUNTERS.
+000780     05 WS-ADD-COUNT     PIC 9(5) COMP VALUE ZERO.
+000790     05 WS-CHANGE-COUNT  PIC 9(5) COMP VALUE ZERO.
+000800     05 WS-DELETE-COUNT  PIC 9(5) COMP VALUE ZERO.
+000810     05 WS-ERROR-COUNT   PIC 9(5) COMP VALUE ZERO.
+
+000820*---------------------------------------------------------------
+000830*    STANDARD WITHHOLDING RATES APPLIED WHEN AN ADD TRANSACTION
+000840*    DOES NOT CARRY ITS OWN RATE.
+000850*---------------------------------------------------------------
+000860 77  WS-STANDARD-TAX-RATE      PIC 9V999 VALUE 0.220.
+000870 77  WS-STANDARD-BENEFIT-RATE  PIC 9V999 VALUE 0.045.
+
+000880*---------------------------------------------------------------
+000890*    3901-LOG-TRANS-ID BUILDS EACH LOG LINE BY STRINGING THE
+000900*    FIXED MESSAGE TEXT AND TR-EMP-ID INTO MAINT-LOG-RECORD, SO
+000910*    THE MESSAGE ITSELF IS ASSEMBLED HERE RATHER THAN IN THE
+000920*    80-BYTE RECORD AREA -- STRINGING A FIELD INTO ITSELF WOULD
+000930*    LEAVE NO ROOM FOR THE ID THAT FOLLOWS IT.
+000940*---------------------------------------------------------------
+000950 01  WS-LOG-FIELDS.
+000960     05 WS-LOG-MESSAGE   PIC X(40) VALUE SPACES.
+000970     05 WS-LOG-MSG-LEN   PIC 9(02) COMP VALUE ZERO.
+
+
+000980 PROCEDURE DIVISION.
+
+000990 0000-MAINLINE.
+001000     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001010     PERFORM 2000-READ-TRANS THRU 2000-EXIT
+001020     PERFORM 3000-APPLY-TRANS THRU 3000-EXIT
+001030         UNTIL WS-TRANS-EOF
+001040     PERFORM 8000-SUMMARY THRU 8000-EXIT
+001050     PERFORM 9000-TERMINATE THRU 9000-EXIT
+001060     STOP RUN.
+
+001070*---------------------------------------------------------------
+001080*    1000-INITIALIZE
+001090*---------------------------------------------------------------
+001100 1000-INITIALIZE.
+001110     OPEN I-O EMPLOYEE-FILE
+001120     OPEN INPUT TRANS-FILE
+001130     OPEN OUTPUT MAINT-LOG-FILE.
+001140 1000-EXIT.
+001150     EXIT.
+
+001160*---------------------------------------------------------------
+001170*    2000-READ-TRANS
+001180*---------------------------------------------------------------
+001190 2000-READ-TRANS.
+001200     READ TRANS-FILE
+001210         AT END SET WS-TRANS-EOF TO TRUE
+001220     END-READ.
+001230 2000-EXIT.
+001240     EXIT.
+
+001250*---------------------------------------------------------------
+001260*    3000-APPLY-TRANS  --  DISPATCH ON THE TRANSACTION CODE
+001270*---------------------------------------------------------------
+001280 3000-APPLY-TRANS.
+001290     EVALUATE TRUE
+001300         WHEN TR-ADD-TRANS
+001310             PERFORM 3100-ADD-EMPLOYEE THRU 3100-EXIT
+001320         WHEN TR-CHANGE-TRANS
+001330             PERFORM 3200-CHANGE-EMPLOYEE THRU 3200-EXIT
+001340         WHEN TR-DELETE-TRANS
+001350             PERFORM 3300-DELETE-EMPLOYEE THRU 3300-EXIT
+001360         WHEN OTHER
+001370             MOVE "*** ERROR - INVALID TRANS CODE FOR ID: "
+001380                 TO WS-LOG-MESSAGE
+001390             PERFORM 3901-LOG-TRANS-ID THRU 3901-EXIT
+001400             ADD 1 TO WS-ERROR-COUNT
+001410     END-EVALUATE
+001420     PERFORM 2000-READ-TRANS THRU 2000-EXIT.
+001430 3000-EXIT.
+001440     EXIT.
+
+001450*---------------------------------------------------------------
+001460*    3100-ADD-EMPLOYEE  --  ADD A NEW HIRE
+001470*---------------------------------------------------------------
+001480 3100-ADD-EMPLOYEE.
+001490     MOVE TR-EMP-ID TO EMP-ID
+001500     MOVE TR-EMP-NAME TO EMP-NAME
+001510     MOVE TR-EMP-DEPARTMENT TO EMP-DEPARTMENT
+001520     MOVE TR-EMP-SALARY TO EMP-SALARY
+001530     MOVE TR-EMP-OTHER-DEDUCTION TO EMP-OTHER-DEDUCTION
+
+001540     IF TR-EMP-TAX-RATE = ZERO
+001550         MOVE WS-STANDARD-TAX-RATE TO EMP-TAX-RATE
+001560     ELSE
+001570         MOVE TR-EMP-TAX-RATE TO EMP-TAX-RATE
+001580     END-IF
+
+001590     IF TR-EMP-BENEFIT-RATE = ZERO
+001600         MOVE WS-STANDARD-BENEFIT-RATE TO EMP-BENEFIT-RATE
+001610     ELSE
+001620         MOVE TR-EMP-BENEFIT-RATE TO EMP-BENEFIT-RATE
+001630     END-IF
+
+001640     WRITE EMPLOYEE-RECORD
+001650         INVALID KEY
+001660             MOVE "*** ERROR - DUPLICATE EMP-ID ON ADD: "
+001670                 TO WS-LOG-MESSAGE
+001680             PERFORM 3901-LOG-TRANS-ID THRU 3901-EXIT
+001690             ADD 1 TO WS-ERROR-COUNT
+001700         NOT INVALID KEY
+001710             MOVE "ADDED    EMP-ID: " TO WS-LOG-MESSAGE
+001720             PERFORM 3901-LOG-TRANS-ID THRU 3901-EXIT
+001730             ADD 1 TO WS-ADD-COUNT
+001740     END-WRITE.
+001750 3100-EXIT.
+001760     EXIT.
+
+001770*---------------------------------------------------------------
+001780*    3200-CHANGE-EMPLOYEE
+001790*        ONLY NON-BLANK/NON-ZERO TRANSACTION FIELDS OVERRIDE
+001800*        THE MASTER VALUE, SO A CHANGE TRANS NEED ONLY CARRY
+001810*        THE FIELD(S) BEING CORRECTED.
+001820*---------------------------------------------------------------
+001830 3200-CHANGE-EMPLOYEE.
+001840     MOVE TR-EMP-ID TO EMP-ID
+001850     READ EMPLOYEE-FILE
+001860         INVALID KEY
+001870             MOVE "*** ERROR - NO SUCH EMP-ID ON CHANGE: "
+001880                 TO WS-LOG-MESSAGE
+001890             PERFORM 3901-LOG-TRANS-ID THRU 3901-EXIT
+001900             ADD 1 TO WS-ERROR-COUNT
+001910         NOT INVALID KEY
+001920             PERFORM 3210-REWRITE-EMPLOYEE THRU 3210-EXIT
+001930     END-READ.
+001940 3200-EXIT.
+001950     EXIT.
+
+001960*---------------------------------------------------------------
+001970*    3210-REWRITE-EMPLOYEE
+001980*---------------------------------------------------------------
+001990 3210-REWRITE-EMPLOYEE.
+002000     IF TR-EMP-NAME NOT = SPACES
+002010         MOVE TR-EMP-NAME TO EMP-NAME
+002020     END-IF
+002030     IF TR-EMP-DEPARTMENT NOT = SPACES
+002040         MOVE TR-EMP-DEPARTMENT TO EMP-DEPARTMENT
+002050     END-IF
+002060     IF TR-EMP-SALARY NOT = ZERO
+002070         MOVE TR-EMP-SALARY TO EMP-SALARY
+002080     END-IF
+002090     IF TR-EMP-TAX-RATE NOT = ZERO
+002100         MOVE TR-EMP-TAX-RATE TO EMP-TAX-RATE
+002110     END-IF
+002120     IF TR-EMP-BENEFIT-RATE NOT = ZERO
+002130         MOVE TR-EMP-BENEFIT-RATE TO EMP-BENEFIT-RATE
+002140     END-IF
+002150     IF TR-EMP-OTHER-DEDUCTION NOT = ZERO
+002160         MOVE TR-EMP-OTHER-DEDUCTION TO EMP-OTHER-DEDUCTION
+002170     END-IF
+
+002180     REWRITE EMPLOYEE-RECORD
+002190         INVALID KEY
+002200             MOVE "*** ERROR - REWRITE FAILED FOR EMP-ID: "
+002210                 TO WS-LOG-MESSAGE
+002220             PERFORM 3901-LOG-TRANS-ID THRU 3901-EXIT
+002230             ADD 1 TO WS-ERROR-COUNT
+002240         NOT INVALID KEY
+002250             MOVE "CHANGED  EMP-ID: " TO WS-LOG-MESSAGE
+002260             PERFORM 3901-LOG-TRANS-ID THRU 3901-EXIT
+002270             ADD 1 TO WS-CHANGE-COUNT
+002280     END-REWRITE.
+002290 3210-EXIT.
+002300     EXIT.
+
+002310*---------------------------------------------------------------
+002320*    3300-DELETE-EMPLOYEE  --  REMOVE A TERMINATED EMPLOYEE
+002330*---------------------------------------------------------------
+002340 3300-DELETE-EMPLOYEE.
+002350     MOVE TR-EMP-ID TO EMP-ID
+002360     DELETE EMPLOYEE-FILE
+002370         INVALID KEY
+002380             MOVE "*** ERROR - NO SUCH EMP-ID ON DELETE: "
+002390                 TO WS-LOG-MESSAGE
+002400             PERFORM 3901-LOG-TRANS-ID THRU 3901-EXIT
+002410             ADD 1 TO WS-ERROR-COUNT
+002420         NOT INVALID KEY
+002430             MOVE "DELETED  EMP-ID: " TO WS-LOG-MESSAGE
+002440             PERFORM 3901-LOG-TRANS-ID THRU 3901-EXIT
+002450             ADD 1 TO WS-DELETE-COUNT
+002460     END-DELETE.
+002470 3300-EXIT.
+002480     EXIT.
+
+002490*---------------------------------------------------------------
+002500*    3901-LOG-TRANS-ID  --  APPEND TR-EMP-ID TO THE LOG MESSAGE
+002510*---------------------------------------------------------------
+002520 3901-LOG-TRANS-ID.
+002530     PERFORM 3902-BACKSCAN-LOG-MESSAGE THRU 3902-EXIT
+002540         VARYING WS-LOG-MSG-LEN FROM 40 BY -1
+002550         UNTIL WS-LOG-MSG-LEN = 0
+002560             OR WS-LOG-MESSAGE (WS-LOG-MSG-LEN:1) NOT = SPACE
+002570     MOVE SPACES TO MAINT-LOG-RECORD
+002580     STRING WS-LOG-MESSAGE (1:WS-LOG-MSG-LEN) DELIMITED BY SIZE
+002590            SPACE DELIMITED BY SIZE
+002600            TR-EMP-ID DELIMITED BY SIZE
+002610            INTO MAINT-LOG-RECORD
+002620     WRITE MAINT-LOG-RECORD.
+002630 3901-EXIT.
+002640     EXIT.
+
+002650*---------------------------------------------------------------
+002660*    3902-BACKSCAN-LOG-MESSAGE
+002670*        NO WORK OF ITS OWN -- THE VARYING CLAUSE ON THE PERFORM
+002680*        DOES THE SCAN, WALKING WS-LOG-MSG-LEN BACK FROM 40 UNTIL
+002690*        IT LANDS ON THE MESSAGE'S LAST NON-BLANK CHARACTER.
+002700*---------------------------------------------------------------
+002710 3902-BACKSCAN-LOG-MESSAGE.
+002720     CONTINUE.
+002730 3902-EXIT.
+002740     EXIT.
+
+002750*---------------------------------------------------------------
+002760*    8000-SUMMARY
+002770*---------------------------------------------------------------
+002780 8000-SUMMARY.
+002790     DISPLAY " ".
+002800     DISPLAY "--- Employee Maintenance Complete ---".
+002810     DISPLAY "Employees Added   : " WS-ADD-COUNT.
+002820     DISPLAY "Employees Changed : " WS-CHANGE-COUNT.
+002830     DISPLAY "Employees Deleted : " WS-DELETE-COUNT.
+002840     DISPLAY "Errors            : " WS-ERROR-COUNT.
+002850 8000-EXIT.
+002860     EXIT.
+
+002870*---------------------------------------------------------------
+002880*    9000-TERMINATE
+002890*---------------------------------------------------------------
+002900 9000-TERMINATE.
+002910     CLOSE EMPLOYEE-FILE
+002920     CLOSE TRANS-FILE
+002930     CLOSE MAINT-LOG-FILE.
+002940 9000-EXIT.
+002950     EXIT.
+
+002960 END PROGRAM EmpMaint.
+
+
+
+
