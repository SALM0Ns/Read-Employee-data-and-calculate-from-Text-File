@@ -0,0 +1,35 @@
+000100*===============================================================
+000110*  COPYBOOK      : TRANSREC
+000120*  AUTHOR        : R. DELACROIX-HAYES
+000130*  INSTALLATION  : PAYROLL SYSTEMS GROUP
+000140*  DATE-WRITTEN  : 08/08/2026
+000150*---------------------------------------------------------------
+000160*  PURPOSE.
+000170*      COMMON EMPLOYEE MAINTENANCE TRANSACTION RECORD LAYOUT.
+000180*      COPYIED INTO THE FD OF EVERY PROGRAM THAT READS OR WRITES
+000190*      AN EMPLOYEE TRANSACTION FILE (EMPTRANS.TXT), SO A
+000200*      FIELD-WIDTH CHANGE ONLY HAS TO BE MADE HERE.  PROGRAMS
+000210*      THAT NEED A DIFFERENT FIELD PREFIX (SUCH AS TEXTREAD,
+000220*      WHICH ONLY EVER WRITES ADD TRANSACTIONS) USE COPY ...
+000230*      REPLACING RATHER THAN A PREFIX OF THEIR OWN.
+000240*---------------------------------------------------------------
+000250*  MODIFICATION HISTORY.
+000260*  DATE       INIT  DESCRIPTION
+000270*  ---------- ----  -----------------------------------------
+000280*  08/08/2026 RDH   PULLED OUT OF EmpMaint.cbl AND textread.cbl,
+000290*                   WHICH HAD BEEN CARRYING IDENTICAL COPIES OF
+000300*                   THIS LAYOUT (UNDER DIFFERENT FIELD
+000310*                   PREFIXES) IN THEIR OWN FDs.
+000320*===============================================================
+000330 01  TRANS-RECORD.
+000340     05 TR-TRANS-CODE      PIC X(01).
+000350        88 TR-ADD-TRANS         VALUE 'A'.
+000360        88 TR-CHANGE-TRANS      VALUE 'C'.
+000370        88 TR-DELETE-TRANS      VALUE 'D'.
+000380     05 TR-EMP-ID              PIC X(4).
+000390     05 TR-EMP-NAME            PIC X(15).
+000400     05 TR-EMP-DEPARTMENT      PIC X(10).
+000410     05 TR-EMP-SALARY          PIC 9(8)V99.
+000420     05 TR-EMP-TAX-RATE        PIC 9V999.
+000430     05 TR-EMP-BENEFIT-RATE    PIC 9V999.
+000440     05 TR-EMP-OTHER-DEDUCTION PIC 9(6)V99.
