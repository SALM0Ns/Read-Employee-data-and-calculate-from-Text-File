@@ -0,0 +1,159 @@
+000100 IDENTIFICATION DIVISION.
+000110*===============================================================
+000120*  PROGRAM-ID    : EMPCONV
+000130*  AUTHOR        : R. DELACROIX-HAYES
+000140*  INSTALLATION  : PAYROLL SYSTEMS GROUP
+000150*  DATE-WRITTEN  : 08/08/2026
+000160*  DATE-COMPILED :
+000170*---------------------------------------------------------------
+000180*  PURPOSE.
+000190*      ONE-TIME CONVERSION UTILITY.  BUILDS THE INDEXED EMPLOYEE
+000200*      MASTER (SAMPLE.TXT, KEYED ON EMP-ID -- SEE EMP.CBL) FROM
+000210*      THE ORIGINAL 39-BYTE FLAT-TEXT MASTER THIS SYSTEM USED
+000220*      BEFORE EMPLOYEE-FILE WAS CONVERTED TO ORGANIZATION
+000230*      INDEXED.  EVERY EXISTING EMPLOYEE PICKS UP THE STANDARD
+000240*      COMPANY TAX/BENEFIT WITHHOLDING RATES AND A ZERO OTHER-
+000250*      DEDUCTION, THE SAME DEFAULT EMPMAINT.CBL APPLIES TO A NEW
+000260*      HIRE ADDED WITHOUT ITS OWN RATES -- A PAYROLL CLERK CAN
+000270*      CORRECT ANY EMPLOYEE'S RATE AFTERWARD WITH AN ORDINARY
+000280*      CHANGE TRANSACTION.
+000290*
+000300*      TO RUN: RENAME THE EXISTING FLAT SAMPLE.TXT TO
+000310*      SAMPLEOLD.TXT, THEN RUN THIS PROGRAM, WHICH READS
+000320*      SAMPLEOLD.TXT AND BUILDS A FRESH INDEXED SAMPLE.TXT.
+000330*      SAMPLEOLD.TXT CAN BE DISCARDED ONCE THE CONVERTED FILE
+000340*      HAS BEEN SPOT-CHECKED.  A SITE WITH NO PRE-EXISTING
+000350*      SAMPLE.TXT (A BRAND-NEW INSTALLATION) DOES NOT NEED THIS
+000360*      PROGRAM -- EMPMAINT.CBL'S ADD TRANSACTION ALREADY CREATES
+000370*      MASTER RECORDS ONE AT A TIME.
+000380*---------------------------------------------------------------
+000390*  MODIFICATION HISTORY.
+000400*  DATE       INIT  DESCRIPTION
+000410*  ---------- ----  -----------------------------------------
+000420*  08/08/2026 RDH   ORIGINAL PROGRAM.
+000430*===============================================================
+000440 PROGRAM-ID. EmpConv.
+000450 ENVIRONMENT DIVISION.
+000460 CONFIGURATION SECTION.
+000470 SPECIAL-NAMES.
+000480 INPUT-OUTPUT SECTION.
+000490 FILE-CONTROL.
+000500     SELECT OLD-MASTER-FILE ASSIGN TO "SampleOld.txt"
+000510     ORGANIZATION IS LINE SEQUENTIAL.
+
+000520     SELECT EMPLOYEE-FILE ASSIGN TO "Sample.txt"
+000530     ORGANIZATION IS INDEXED
+000540     ACCESS MODE IS SEQUENTIAL
+000550     RECORD KEY IS EMP-ID.
+
+000560 DATA DIVISION.
+000570 FILE SECTION.
+
+000580 FD  OLD-MASTER-FILE.
+000590 01  OLD-EMPLOYEE-RECORD.
+000600     05 OM-EMP-ID              PIC X(4).
+000610     05 OM-EMP-NAME            PIC X(15).
+000620     05 OM-EMP-DEPARTMENT      PIC X(10).
+000630     05 OM-EMP-SALARY          PIC 9(8)V99.
+
+000640 FD  EMPLOYEE-FILE.
+000650     COPY EMPREC.
+
+000660 WORKING-STORAGE SECTION.
+
+000670 01  WS-EOF-FLAG    PIC X(01) VALUE 'N'.
+000680     88 WS-END-OF-FILE       VALUE 'Y'.
+
+000690 01  WS-COUNTERS.
+000700     05 WS-CONVERTED-COUNT  PIC 9(5) COMP VALUE ZERO.
+000710     05 WS-ERROR-COUNT      PIC 9(5) COMP VALUE ZERO.
+
+000720*---------------------------------------------------------------
+000730*    STANDARD WITHHOLDING RATES APPLIED TO EVERY CONVERTED
+000740*    RECORD -- THE SAME DEFAULT EMPMAINT.CBL USES FOR AN ADD
+000750*    TRANSACTION THAT DOES NOT CARRY ITS OWN RATE.
+000760*---------------------------------------------------------------
+000770 77  WS-STANDARD-TAX-RATE      PIC 9V999 VALUE 0.220.
+000780 77  WS-STANDARD-BENEFIT-RATE  PIC 9V999 VALUE 0.045.
+
+
+000790 PROCEDURE DIVISION.
+
+000800 0000-MAINLINE.
+000810     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000820     PERFORM 2000-READ-OLD-RECORD THRU 2000-EXIT
+000830     PERFORM 3000-CONVERT-RECORD THRU 3000-EXIT
+000840         UNTIL WS-END-OF-FILE
+000850     PERFORM 8000-SUMMARY THRU 8000-EXIT
+000860     PERFORM 9000-TERMINATE THRU 9000-EXIT
+000870     STOP RUN.
+
+000880*---------------------------------------------------------------
+000890*    1000-INITIALIZE
+000900*---------------------------------------------------------------
+000910 1000-INITIALIZE.
+000920     OPEN INPUT OLD-MASTER-FILE
+000930     OPEN OUTPUT EMPLOYEE-FILE
+000940     DISPLAY " ".
+000950     DISPLAY "--- Employee Master Conversion ---".
+000960 1000-EXIT.
+000970     EXIT.
+
+000980*---------------------------------------------------------------
+000990*    2000-READ-OLD-RECORD
+001000*---------------------------------------------------------------
+001010 2000-READ-OLD-RECORD.
+001020     READ OLD-MASTER-FILE
+001030         AT END SET WS-END-OF-FILE TO TRUE
+001040     END-READ.
+001050 2000-EXIT.
+001060     EXIT.
+
+001070*---------------------------------------------------------------
+001080*    3000-CONVERT-RECORD  --  MAP ONE OLD FLAT RECORD ONTO THE
+001090*        NEW INDEXED LAYOUT AND WRITE IT TO THE INDEXED MASTER.
+001100*---------------------------------------------------------------
+001110 3000-CONVERT-RECORD.
+001120     MOVE OM-EMP-ID TO EMP-ID
+001130     MOVE OM-EMP-NAME TO EMP-NAME
+001140     MOVE OM-EMP-DEPARTMENT TO EMP-DEPARTMENT
+001150     MOVE OM-EMP-SALARY TO EMP-SALARY
+001160     MOVE WS-STANDARD-TAX-RATE TO EMP-TAX-RATE
+001170     MOVE WS-STANDARD-BENEFIT-RATE TO EMP-BENEFIT-RATE
+001180     MOVE ZERO TO EMP-OTHER-DEDUCTION
+
+001190     WRITE EMPLOYEE-RECORD
+001200         INVALID KEY
+001210             DISPLAY "*** ERROR - DUPLICATE EMP-ID, SKIPPED: "
+001220                 OM-EMP-ID
+001230             ADD 1 TO WS-ERROR-COUNT
+001240         NOT INVALID KEY
+001250             ADD 1 TO WS-CONVERTED-COUNT
+001260     END-WRITE
+
+001270     PERFORM 2000-READ-OLD-RECORD THRU 2000-EXIT.
+001280 3000-EXIT.
+001290     EXIT.
+
+001300*---------------------------------------------------------------
+001310*    8000-SUMMARY
+001320*---------------------------------------------------------------
+001330 8000-SUMMARY.
+001340     DISPLAY " ".
+001350     DISPLAY "--- Conversion Complete ---".
+001360     DISPLAY "Employees Converted : " WS-CONVERTED-COUNT.
+001370     DISPLAY "Errors              : " WS-ERROR-COUNT.
+001380 8000-EXIT.
+001390     EXIT.
+
+001400*---------------------------------------------------------------
+001410*    9000-TERMINATE
+001420*---------------------------------------------------------------
+001430 9000-TERMINATE.
+001440     CLOSE OLD-MASTER-FILE
+001450     CLOSE EMPLOYEE-FILE.
+001460 9000-EXIT.
+001470     EXIT.
+
+001480 END PROGRAM EmpConv.
+
