@@ -1,43 +1,369 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. textread.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO "Sample.rtf" 
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD  INPUT-FILE.
-       01  FILE-RECORD PIC X(80).
-
-       WORKING-STORAGE SECTION.
-       01  WS-EOF-FLAG    PIC A(1) VALUE 'N'.
-           88 WS-END-OF-FILE       VALUE 'Y'.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCESSING.
-
-            OPEN INPUT INPUT-FILE.
-
-            READ INPUT-FILE
-                AT END SET WS-END-OF-FILE TO TRUE
-            END-READ.
-             
-                PERFORM UNTIL WS-END-OF-FILE
-            
-                DISPLAY FILE-RECORD
-
-                READ INPUT-FILE
-                    AT END SET WS-END-OF-FILE TO TRUE
-                END-READ
-                
-                 END-PERFORM.
-
-            CLOSE INPUT-FILE.
-             STOP RUN.
-
-       END PROGRAM textread.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000110*===============================================================
+000120*  PROGRAM-ID    : TEXTREAD
+000130*  AUTHOR        : R. DELACROIX-HAYES
+000140*  INSTALLATION  : PAYROLL SYSTEMS GROUP
+000150*  DATE-WRITTEN  : 01/06/2019
+000160*  DATE-COMPILED :
+000170*---------------------------------------------------------------
+000180*  PURPOSE.
+000190*      READS AN RTF EXPORT FROM HUMAN RESOURCES (SAMPLE.RTF)
+000200*      AND DISPLAYS EACH LINE OF THE FILE VERBATIM.
+000210*---------------------------------------------------------------
+000220*  MODIFICATION HISTORY.
+000230*  DATE       INIT  DESCRIPTION
+000240*  ---------- ----  -----------------------------------------
+000250*  01/06/2019 RDH   ORIGINAL PROGRAM.
+000260*  08/08/2026 RDH   REWRITTEN TO ACTUALLY PARSE THE RTF EXPORT
+000270*                   RATHER THAN JUST DUMPING RAW LINES.  EACH
+000280*                   LINE OF SAMPLE.RTF IS STRIPPED OF RTF
+000290*                   CONTROL WORDS AND GROUP BRACES, AND ANY
+000300*                   LINE THAT REDUCES TO A COMMA-SEPARATED
+000310*                   ID,NAME,DEPARTMENT,SALARY QUADRUPLE (THE
+000320*                   FORMAT HR EXPORTS EMPLOYEE TABLE ROWS IN)
+000330*                   IS WRITTEN OUT AS AN ADD TRANSACTION IN
+000340*                   EMPTRANS.TXT, READY TO BE APPLIED TO THE
+000350*                   EMPLOYEE MASTER BY EMPMAINT.  (THE MASTER
+000360*                   ITSELF BECAME AN INDEXED FILE IN A PRIOR
+000370*                   CHANGE, SO THIS PROGRAM CAN NO LONGER WRITE
+000380*                   SAMPLE.TXT DIRECTLY -- FEEDING EMPMAINT IS
+000390*                   THE SUPPORTED PATH ONTO THE MASTER.)
+000400*  08/08/2026 RDH   ADDED THE TAX-RATE/BENEFIT-RATE/OTHER-
+000410*                   DEDUCTION FIELDS TO THE OUTPUT TRANSACTION
+000420*                   RECORD SO ITS LAYOUT MATCHES EMPTRANS.TXT AS
+000430*                   EMPMAINT NOW EXPECTS IT.  AN RTF EXPORT
+000440*                   CARRIES NO RATE INFORMATION, SO THESE ARE
+000450*                   LEFT ZERO AND EMPMAINT APPLIES THE STANDARD
+000460*                   COMPANY RATES ON THE ADD.
+000470*  08/08/2026 RDH   3120-CONTINUE-CONTROL-WORD TREATED A BACKSLASH
+000480*                   TERMINATING ONE CONTROL WORD AS ORDINARY TEXT,
+000490*                   SO ADJACENT CONTROL WORDS WITH NO SEPARATING
+000500*                   SPACE (THE NORMAL CASE, E.G. \RTF1\ANSI) LEFT
+000510*                   CONTROL-WORD MODE AND THE START OF THE NEXT
+000520*                   WORD LEAKED INTO THE CLEANED OUTPUT.  THE
+000530*                   TERMINATOR IS NOW CHECKED FOR A BACKSLASH AND,
+000540*                   IF SO, CONTROL-WORD MODE IS RE-ENTERED INSTEAD
+000550*                   OF BEING EMITTED.
+000560*  08/08/2026 RDH   TRANS-RECORD (FORMERLY TRANS-OUT-RECORD) MOVED
+000570*                   OUT TO THE SHARED TRANSREC COPYBOOK (SEE ALSO
+000580*                   EMPMAINT.CBL, WHICH COPIES THE SAME LAYOUT
+000590*                   UNDER ITS OWN TR- FIELD PREFIX).  COPY ...
+000600*                   REPLACING SUBSTITUTES EACH TR- FIELD NAME
+000610*                   WHOLESALE FOR ITS OT- EQUIVALENT -- PSEUDO-
+000620*                   TEXT REPLACEMENT MATCHES WHOLE WORDS, NOT
+000630*                   SUBSTRINGS, SO A BARE ==TR-== BY ==OT-== DOES
+000640*                   NOT MATCH INSIDE TR-EMP-ID AND THE LIKE.
+000650*                   OT-TRANS-CODE AND THE RATE FIELDS NO LONGER
+000660*                   CARRY A VALUE CLAUSE SINCE EVERY FIELD IS
+000670*                   ALREADY EXPLICITLY MOVED BEFORE EACH WRITE IN
+000680*                   3220-WRITE-TRANSACTION.
+000690*===============================================================
+000700 PROGRAM-ID. textread.
+000710 ENVIRONMENT DIVISION.
+000720 CONFIGURATION SECTION.
+000730 SPECIAL-NAMES.
+000740 INPUT-OUTPUT SECTION.
+000750 FILE-CONTROL.
+000760     SELECT INPUT-FILE ASSIGN TO "Sample.rtf"
+000770     ORGANIZATION IS LINE SEQUENTIAL.
+
+000780     SELECT OUTPUT-FILE ASSIGN TO "EmpTrans.txt"
+000790     ORGANIZATION IS LINE SEQUENTIAL.
+
+000800 DATA DIVISION.
+000810 FILE SECTION.
+
+000820 FD  INPUT-FILE.
+000830 01  FILE-RECORD PIC X(80).
+
+000840 FD  OUTPUT-FILE.
+000850     COPY TRANSREC
+000860         REPLACING ==TR-TRANS-CODE== BY ==OT-TRANS-CODE==
+000870         ==TR-ADD-TRANS== BY ==OT-ADD-TRANS==
+000880         ==TR-CHANGE-TRANS== BY ==OT-CHANGE-TRANS==
+000890         ==TR-DELETE-TRANS== BY ==OT-DELETE-TRANS==
+000900         ==TR-EMP-ID== BY ==OT-EMP-ID==
+000910         ==TR-EMP-NAME== BY ==OT-EMP-NAME==
+000920         ==TR-EMP-DEPARTMENT== BY ==OT-EMP-DEPARTMENT==
+000930         ==TR-EMP-SALARY== BY ==OT-EMP-SALARY==
+000940         ==TR-EMP-TAX-RATE== BY ==OT-EMP-TAX-RATE==
+000950         ==TR-EMP-BENEFIT-RATE== BY ==OT-EMP-BENEFIT-RATE==
+000960         ==TR-EMP-OTHER-DEDUCTION== BY ==OT-EMP-OTHER-DEDUCTION==.
+
+000970 WORKING-STORAGE SECTION.
+
+000980 01  WS-EOF-FLAG    PIC A(1) VALUE 'N'.
+000990     88 WS-END-OF-FILE       VALUE 'Y'.
+
+001000*---------------------------------------------------------------
+001010*    RTF STRIPPING WORKING STORAGE
+001020*---------------------------------------------------------------
+001030 01  WS-STRIP-FIELDS.
+001040     05 WS-CHAR-IDX          PIC 9(2) COMP.
+001050     05 WS-CUR-CHAR          PIC X(01).
+001060     05 WS-IN-CONTROL-WORD-SW PIC X(01) VALUE 'N'.
+001070        88 WS-IN-CONTROL-WORD       VALUE 'Y'.
+001080     05 WS-OUT-LEN           PIC 9(2) COMP VALUE ZERO.
+001090     05 WS-CLEAN-LINE        PIC X(80) VALUE SPACES.
+
+001100*---------------------------------------------------------------
+001110*    FIELD-PARSING WORKING STORAGE
+001120*---------------------------------------------------------------
+001130 01  WS-PARSE-FIELDS.
+001140     05 WS-FIELD-COUNT   PIC 9(02) COMP VALUE ZERO.
+001150     05 WS-FIELD-1        PIC X(20).
+001160     05 WS-FIELD-2        PIC X(20).
+001170     05 WS-FIELD-3        PIC X(20).
+001180     05 WS-FIELD-4        PIC X(20).
+
+001190 01  WS-SALARY-FIELDS.
+001200*        UNSTRING LEAVES WS-SALARY-WHOLE-X LEFT-JUSTIFIED AND
+001210*        SPACE-FILLED, SO IT IS DEFINED JUSTIFIED RIGHT AND
+001220*        REDEFINED AS NUMERIC -- 3210-CONVERT-SALARY RIGHT-
+001230*        ALIGNS THE DIGITS AND ZERO-FILLS THE LEADING SPACES
+001240*        BEFORE THE NUMERIC VIEW IS TRUSTED.  WS-SALARY-CENTS-X
+001250*        STAYS A PLAIN (NOT JUSTIFIED) FIELD SINCE IT IS THE
+001260*        FINAL UNSTRING RECEIVING FIELD, AND VALIDATED THROUGH
+001270*        THE EXISTING IS NUMERIC CHECK IN 3220-WRITE-TRANSACTION.
+001280*        WS-SALARY-FIELD-COUNT CATCHES A ROW WITH NO DECIMAL
+001290*        POINT AT ALL -- WITH NOTHING FOR UNSTRING TO SPLIT ON,
+001300*        WS-SALARY-WHOLE-X WOULD OTHERWISE ZERO-FILL TO A
+001310*        DECEPTIVELY VALID-LOOKING NUMERIC ZERO.
+001320     05 WS-SALARY-FIELD-COUNT PIC 9(02) COMP VALUE ZERO.
+001330     05 WS-SALARY-WHOLE-X PIC X(08) JUSTIFIED RIGHT
+001340                           VALUE SPACES.
+001350     05 WS-SALARY-WHOLE-N REDEFINES WS-SALARY-WHOLE-X
+001360                           PIC 9(08).
+001370     05 WS-SALARY-CENTS-X PIC X(02) VALUE "00".
+001380     05 WS-SALARY-CENTS-N PIC 9(02) VALUE ZERO.
+001390     05 WS-SALARY-CENTS-DEC PIC 9V99 VALUE ZERO.
+
+001400 01  WS-COUNTERS.
+001410     05 WS-LINES-READ      PIC 9(5) COMP VALUE ZERO.
+001420     05 WS-RECORDS-WRITTEN PIC 9(5) COMP VALUE ZERO.
+001430     05 WS-LINES-SKIPPED   PIC 9(5) COMP VALUE ZERO.
+
+
+001440 PROCEDURE DIVISION.
+
+001450 0000-MAINLINE.
+001460     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001470     PERFORM 2000-READ-LINE THRU 2000-EXIT
+001480     PERFORM 3000-PROCESS-LINE THRU 3000-EXIT
+001490         UNTIL WS-END-OF-FILE
+001500     PERFORM 8000-SUMMARY THRU 8000-EXIT
+001510     PERFORM 9000-TERMINATE THRU 9000-EXIT
+001520     STOP RUN.
+
+001530*---------------------------------------------------------------
+001540*    1000-INITIALIZE
+001550*---------------------------------------------------------------
+001560 1000-INITIALIZE.
+001570     OPEN INPUT INPUT-FILE
+001580     OPEN OUTPUT OUTPUT-FILE.
+001590 1000-EXIT.
+001600     EXIT.
+
+001610*---------------------------------------------------------------
+001620*    2000-READ-LINE
+001630*---------------------------------------------------------------
+001640 2000-READ-LINE.
+001650     READ INPUT-FILE
+001660         AT END SET WS-END-OF-FILE TO TRUE
+001670     END-READ.
+001680 2000-EXIT.
+001690     EXIT.
+
+001700*---------------------------------------------------------------
+001710*    3000-PROCESS-LINE
+001720*---------------------------------------------------------------
+001730 3000-PROCESS-LINE.
+001740     ADD 1 TO WS-LINES-READ
+001750     PERFORM 3100-STRIP-RTF-MARKUP THRU 3100-EXIT
+001760     IF WS-OUT-LEN > 0
+001770         PERFORM 3200-PARSE-EMPLOYEE-FIELDS THRU 3200-EXIT
+001780     END-IF
+001790     PERFORM 2000-READ-LINE THRU 2000-EXIT.
+001800 3000-EXIT.
+001810     EXIT.
+
+001820*---------------------------------------------------------------
+001830*    3100-STRIP-RTF-MARKUP
+001840*        REMOVES RTF CONTROL WORDS (\xxxx) AND GROUP BRACES
+001850*        FROM FILE-RECORD, LEAVING THE PLAIN TEXT IN
+001860*        WS-CLEAN-LINE (WS-OUT-LEN CHARACTERS LONG).
+001870*---------------------------------------------------------------
+001880 3100-STRIP-RTF-MARKUP.
+001890     MOVE SPACES TO WS-CLEAN-LINE
+001900     MOVE ZERO TO WS-OUT-LEN
+001910     SET WS-IN-CONTROL-WORD-SW TO 'N'
+001920     PERFORM 3110-STRIP-ONE-CHAR THRU 3110-EXIT
+001930         VARYING WS-CHAR-IDX FROM 1 BY 1
+001940         UNTIL WS-CHAR-IDX > 80.
+001950 3100-EXIT.
+001960     EXIT.
+
+001970*---------------------------------------------------------------
+001980*    3110-STRIP-ONE-CHAR
+001990*---------------------------------------------------------------
+002000 3110-STRIP-ONE-CHAR.
+002010     MOVE FILE-RECORD (WS-CHAR-IDX:1) TO WS-CUR-CHAR
+002020     IF WS-IN-CONTROL-WORD
+002030         PERFORM 3120-CONTINUE-CONTROL-WORD THRU 3120-EXIT
+002040     ELSE
+002050         IF WS-CUR-CHAR = "\"
+002060             SET WS-IN-CONTROL-WORD-SW TO 'Y'
+002070         ELSE
+002080             PERFORM 3130-EMIT-CHAR THRU 3130-EXIT
+002090         END-IF
+002100     END-IF.
+002110 3110-EXIT.
+002120     EXIT.
+
+002130*---------------------------------------------------------------
+002140*    3120-CONTINUE-CONTROL-WORD
+002150*---------------------------------------------------------------
+002160 3120-CONTINUE-CONTROL-WORD.
+002170     IF (WS-CUR-CHAR >= "A" AND WS-CUR-CHAR <= "Z")
+002180        OR (WS-CUR-CHAR >= "a" AND WS-CUR-CHAR <= "z")
+002190        OR (WS-CUR-CHAR >= "0" AND WS-CUR-CHAR <= "9")
+002200        OR WS-CUR-CHAR = "-"
+002210         CONTINUE
+002220     ELSE
+002230         IF WS-CUR-CHAR = "\"
+002240             SET WS-IN-CONTROL-WORD-SW TO 'Y'
+002250         ELSE
+002260             SET WS-IN-CONTROL-WORD-SW TO 'N'
+002270             IF WS-CUR-CHAR NOT = SPACE
+002280                 PERFORM 3130-EMIT-CHAR THRU 3130-EXIT
+002290             END-IF
+002300         END-IF
+002310     END-IF.
+002320 3120-EXIT.
+002330     EXIT.
+
+002340*---------------------------------------------------------------
+002350*    3130-EMIT-CHAR
+002360*        COPIES WS-CUR-CHAR TO WS-CLEAN-LINE UNLESS IT IS A
+002370*        GROUP BRACE, WHICH RTF USES PURELY FOR STRUCTURE.
+002380*---------------------------------------------------------------
+002390 3130-EMIT-CHAR.
+002400     IF WS-CUR-CHAR NOT = "{" AND WS-CUR-CHAR NOT = "}"
+002410         ADD 1 TO WS-OUT-LEN
+002420         MOVE WS-CUR-CHAR TO WS-CLEAN-LINE (WS-OUT-LEN:1)
+002430     END-IF.
+002440 3130-EXIT.
+002450     EXIT.
+
+002460*---------------------------------------------------------------
+002470*    3200-PARSE-EMPLOYEE-FIELDS
+002480*        A DATA ROW REDUCES TO EXACTLY FOUR COMMA-SEPARATED
+002490*        FIELDS: ID, NAME, DEPARTMENT, SALARY.  ANYTHING ELSE
+002500*        (FONT TABLES, COLOR TABLES, RTF HEADER JUNK) IS
+002510*        SILENTLY SKIPPED.
+002520*---------------------------------------------------------------
+002530 3200-PARSE-EMPLOYEE-FIELDS.
+002540     MOVE SPACES TO WS-FIELD-1 WS-FIELD-2 WS-FIELD-3 WS-FIELD-4
+002550     MOVE ZERO TO WS-FIELD-COUNT
+002560     UNSTRING WS-CLEAN-LINE (1:WS-OUT-LEN) DELIMITED BY ","
+002570         INTO WS-FIELD-1 WS-FIELD-2 WS-FIELD-3 WS-FIELD-4
+002580         TALLYING IN WS-FIELD-COUNT
+002590     END-UNSTRING
+
+002600     IF WS-FIELD-COUNT = 4
+002610         PERFORM 3210-CONVERT-SALARY THRU 3210-EXIT
+002620         IF WS-SALARY-FIELD-COUNT = 2
+002630             AND WS-SALARY-WHOLE-X IS NUMERIC
+002640             PERFORM 3220-WRITE-TRANSACTION THRU 3220-EXIT
+002650         ELSE
+002660             ADD 1 TO WS-LINES-SKIPPED
+002670         END-IF
+002680     ELSE
+002690         ADD 1 TO WS-LINES-SKIPPED
+002700     END-IF.
+002710 3200-EXIT.
+002720     EXIT.
+
+002730*---------------------------------------------------------------
+002740*    3210-CONVERT-SALARY
+002750*        SPLITS "DDDDD.CC" INTO WHOLE-DOLLAR AND CENTS PIECES.
+002760*        UNSTRING RIGHT-JUSTIFIES THE WHOLE-DOLLAR DIGITS INTO
+002770*        WS-SALARY-WHOLE-X, SO THE UNUSED HIGH-ORDER POSITIONS
+002780*        COME BACK AS LEADING SPACES RATHER THAN TRAILING ONES;
+002790*        REPLACING THOSE WITH ZEROS MAKES THE WS-SALARY-WHOLE-N
+002800*        REDEFINES VALID FOR THE IS NUMERIC TEST THAT FOLLOWS.
+002810*---------------------------------------------------------------
+002820 3210-CONVERT-SALARY.
+002830     MOVE SPACES TO WS-SALARY-WHOLE-X
+002840     MOVE "00" TO WS-SALARY-CENTS-X
+002850     MOVE ZERO TO WS-SALARY-FIELD-COUNT
+002860     UNSTRING WS-FIELD-4 DELIMITED BY "."
+002870         INTO WS-SALARY-WHOLE-X WS-SALARY-CENTS-X
+002880         TALLYING IN WS-SALARY-FIELD-COUNT
+002890     END-UNSTRING
+002900     INSPECT WS-SALARY-WHOLE-X REPLACING LEADING SPACE BY ZERO.
+002910 3210-EXIT.
+002920     EXIT.
+
+002930*---------------------------------------------------------------
+002940*    3220-WRITE-TRANSACTION
+002950*        THE CENTS PORTION IS REDUCED TO A DECIMAL FRACTION IN
+002960*        ITS OWN COMPUTE (WS-SALARY-CENTS-DEC) BEFORE BEING
+002970*        ADDED TO THE WHOLE-DOLLAR AMOUNT, RATHER THAN COMBINING
+002980*        BOTH STEPS INTO ONE COMPUTE EXPRESSION, SO THE WHOLE-
+002990*        DOLLAR AND CENTS TERMS EACH GET A CLEAN, SEPARATELY
+003000*        CHECKABLE INTERMEDIATE RESULT.
+003010*---------------------------------------------------------------
+003020 3220-WRITE-TRANSACTION.
+003030     IF WS-SALARY-CENTS-X IS NUMERIC
+003040         MOVE WS-SALARY-CENTS-X TO WS-SALARY-CENTS-N
+003050     ELSE
+003060         MOVE ZERO TO WS-SALARY-CENTS-N
+003070     END-IF
+
+003080     MOVE "A" TO OT-TRANS-CODE
+003090     MOVE WS-FIELD-1 TO OT-EMP-ID
+003100     MOVE WS-FIELD-2 TO OT-EMP-NAME
+003110     MOVE WS-FIELD-3 TO OT-EMP-DEPARTMENT
+003120     MOVE ZERO TO OT-EMP-TAX-RATE
+003130     MOVE ZERO TO OT-EMP-BENEFIT-RATE
+003140     MOVE ZERO TO OT-EMP-OTHER-DEDUCTION
+003150     COMPUTE WS-SALARY-CENTS-DEC = WS-SALARY-CENTS-N * 0.01
+003160     COMPUTE OT-EMP-SALARY =
+003170         WS-SALARY-WHOLE-N + WS-SALARY-CENTS-DEC
+
+003180     WRITE TRANS-RECORD
+003190     ADD 1 TO WS-RECORDS-WRITTEN.
+003200 3220-EXIT.
+003210     EXIT.
+
+003220*---------------------------------------------------------------
+003230*    8000-SUMMARY
+003240*---------------------------------------------------------------
+003250 8000-SUMMARY.
+003260     DISPLAY " ".
+003270     DISPLAY "--- RTF Import Complete ---".
+003280     DISPLAY "Lines Read         : " WS-LINES-READ.
+003290     DISPLAY "Employees Extracted: " WS-RECORDS-WRITTEN.
+003300     DISPLAY "Lines Skipped      : " WS-LINES-SKIPPED.
+003310 8000-EXIT.
+003320     EXIT.
+
+003330*---------------------------------------------------------------
+003340*    9000-TERMINATE
+003350*---------------------------------------------------------------
+003360 9000-TERMINATE.
+003370     CLOSE INPUT-FILE
+003380     CLOSE OUTPUT-FILE.
+003390 9000-EXIT.
+003400     EXIT.
+
+003410 END PROGRAM textread.
+
+
+
+
+
+
+
+
