@@ -0,0 +1,31 @@
+000100*===============================================================
+000110*  COPYBOOK      : EMPREC
+000120*  AUTHOR        : R. DELACROIX-HAYES
+000130*  INSTALLATION  : PAYROLL SYSTEMS GROUP
+000140*  DATE-WRITTEN  : 08/08/2026
+000150*---------------------------------------------------------------
+000160*  PURPOSE.
+000170*      COMMON EMPLOYEE MASTER RECORD LAYOUT.  COPYIED INTO THE
+000180*      FD OF EVERY PROGRAM THAT READS OR WRITES THE EMPLOYEE
+000190*      MASTER FILE (SAMPLE.TXT), SO A FIELD-WIDTH CHANGE ONLY
+000200*      HAS TO BE MADE HERE.
+000210*---------------------------------------------------------------
+000220*  MODIFICATION HISTORY.
+000230*  DATE       INIT  DESCRIPTION
+000240*  ---------- ----  -----------------------------------------
+000250*  08/08/2026 RDH   PULLED OUT OF Emp.cbl AND EmpMaint.cbl,
+000260*                   WHICH HAD BEEN CARRYING IDENTICAL COPIES
+000270*                   OF THIS LAYOUT IN THEIR OWN FDs.
+000280*  08/08/2026 RDH   ADDED THE WITHHOLDING RATE / FLAT-DEDUCTION
+000290*                   FIELDS NEEDED FOR GROSS-TO-NET CALCULATION.
+000300*===============================================================
+000310 01  EMPLOYEE-RECORD.
+000320     05 EMP-ID              PIC X(4).
+000330     05 EMP-NAME            PIC X(15).
+000340     05 EMP-DEPARTMENT      PIC X(10).
+000350     05 EMP-SALARY          PIC 9(8)V99.
+000360     05 EMP-SALARY-X REDEFINES EMP-SALARY PIC X(10).
+000370     05 EMP-TAX-RATE        PIC 9V999.
+000380     05 EMP-BENEFIT-RATE    PIC 9V999.
+000390     05 EMP-OTHER-DEDUCTION PIC 9(6)V99.
+
